@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.	   EX01.
+       PROGRAM-ID.	   EX01MRG.
        AUTHOR.         Leticia Candido.
        INSTALLATION.   FATEC-SP.
        DATE-WRITTEN.   10/11/2023.
@@ -14,13 +14,17 @@
       
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ARQA ASSIGN TO DISK 
+       SELECT ARQA ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT ARQB ASSIGN TO DISK 
+       SELECT ARQB ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT ARQC ASSIGN TO DISK 
+       SELECT ARQC ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
-      
+       SELECT ARQD ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ARQDISC ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -50,28 +54,52 @@
          02 COD-ARQC   PIC 9(03).
          02 NOME-ARQC  PIC X(30).
          02 TURMA-ARQC PIC X(20).
-      
+
+       FD ARQD
+         LABEL RECORD ARE STANDARD
+         VALUE OF FILE-ID IS "ARQD.DAT".
+
+       01 REG-ARQD.
+         02 COD-ARQD   PIC 9(03).
+         02 NOME-ARQD  PIC X(30).
+         02 TURMA-ARQD PIC X(20).
+
+       FD ARQDISC
+         LABEL RECORD ARE STANDARD
+         VALUE OF FILE-ID IS "ARQDISC.DAT".
+
+       01 REG-DISC.
+         02 COD-DISC      PIC 9(03).
+         02 NOME-A-DISC   PIC X(30).
+         02 TURMA-A-DISC  PIC X(20).
+         02 NOME-B-DISC   PIC X(30).
+         02 TURMA-B-DISC  PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ    PIC 9(01) VALUE 0.
        77 CH-ARQA    PIC X(04) VALUE SPACES.
        77 CH-ARQB    PIC X(04) VALUE SPACES.
+       77 CH-ARQD    PIC X(04) VALUE SPACES.
+       77 CHAVE-MIN  PIC X(04) VALUE SPACES.
       
        PROCEDURE DIVISION.
       
        PROGRAM01.
-      
+
        PERFORM INICIO.
-       PERFORM PRINCIPAL UNTIL CH-ARQA EQUAL CH-ARQB AND
-                               CH-ARQB  EQUAL HIGH-VALUES.
+       PERFORM PRINCIPAL UNTIL CH-ARQA EQUAL HIGH-VALUES AND
+                               CH-ARQB EQUAL HIGH-VALUES AND
+                               CH-ARQD EQUAL HIGH-VALUES.
        PERFORM FIM.
        STOP RUN.
-      
+
        INICIO.
-              OPEN INPUT ARQA ARQB OUTPUT ARQC.
+              OPEN INPUT ARQA ARQB ARQD OUTPUT ARQC ARQDISC.
               PERFORM LER-ARQA.
               PERFORM LER-ARQB.
-      
+              PERFORM LER-ARQD.
+
        LER-ARQA.
               READ ARQA AT END MOVE HIGH-VALUES TO CH-ARQA.
               IF CH-ARQA EQUAL HIGH-VALUES
@@ -79,7 +107,7 @@
               ELSE
                  MOVE COD-ARQA TO CH-ARQA
               END-IF.
-      
+
        LER-ARQB.
               READ ARQB AT END MOVE HIGH-VALUES TO CH-ARQB.
               IF CH-ARQB EQUAL HIGH-VALUES
@@ -87,43 +115,88 @@
               ELSE
                  MOVE COD-ARQB TO CH-ARQB
               END-IF.
-      
-       PRINCIPAL.
-              IF CH-ARQA EQUAL CH-ARQB
-                 PERFORM IGUAL
+
+       LER-ARQD.
+              READ ARQD AT END MOVE HIGH-VALUES TO CH-ARQD.
+              IF CH-ARQD EQUAL HIGH-VALUES
+                 NEXT SENTENCE
               ELSE
-                 IF CH-ARQA LESS CH-ARQB
-                    PERFORM ARQA-MENOR
+                 MOVE COD-ARQD TO CH-ARQD
+              END-IF.
+
+       DETERMINA-MINIMA.
+              MOVE CH-ARQA TO CHAVE-MIN.
+              IF CH-ARQB LESS THAN CHAVE-MIN
+                 MOVE CH-ARQB TO CHAVE-MIN
+              END-IF.
+              IF CH-ARQD LESS THAN CHAVE-MIN
+                 MOVE CH-ARQD TO CHAVE-MIN
+              END-IF.
+
+       PRINCIPAL.
+              PERFORM DETERMINA-MINIMA.
+              IF CH-ARQA EQUAL CHAVE-MIN
+                 IF CH-ARQB EQUAL CHAVE-MIN
+                    PERFORM IGUAL
                  ELSE
+                    PERFORM ARQA-MENOR
+                 END-IF
+              ELSE
+                 IF CH-ARQB EQUAL CHAVE-MIN
                     PERFORM ARQB-MENOR
                  END-IF
               END-IF.
-      
+              IF CH-ARQD EQUAL CHAVE-MIN
+                 PERFORM ARQD-MENOR
+              END-IF.
+
        IGUAL.
+              IF NOME-ARQA NOT EQUAL NOME-ARQB OR
+                 TURMA-ARQA NOT EQUAL TURMA-ARQB
+                 PERFORM GRAVA-DISCREPANCIA
+              END-IF.
               PERFORM GRAVA-ARQA.
               PERFORM GRAVA-ARQB.
               PERFORM LER-ARQA.
               PERFORM LER-ARQB.
-      
+
        ARQA-MENOR.
               PERFORM GRAVA-ARQA.
               PERFORM LER-ARQA.
-      
+
        ARQB-MENOR.
               PERFORM GRAVA-ARQB.
               PERFORM LER-ARQB.
-      
+
+       ARQD-MENOR.
+              PERFORM GRAVA-ARQD.
+              PERFORM LER-ARQD.
+
        GRAVA-ARQB.
               MOVE COD-ARQB   TO COD-ARQC.
               MOVE NOME-ARQB  TO NOME-ARQC.
               MOVE TURMA-ARQB TO TURMA-ARQC.
               WRITE REG-ARQC.
-      
+
        GRAVA-ARQA.
               MOVE COD-ARQA   TO COD-ARQC.
               MOVE NOME-ARQA  TO NOME-ARQC.
               MOVE TURMA-ARQA TO TURMA-ARQC.
               WRITE REG-ARQC.
-      
+
+       GRAVA-ARQD.
+              MOVE COD-ARQD   TO COD-ARQC.
+              MOVE NOME-ARQD  TO NOME-ARQC.
+              MOVE TURMA-ARQD TO TURMA-ARQC.
+              WRITE REG-ARQC.
+
+       GRAVA-DISCREPANCIA.
+              MOVE COD-ARQA    TO COD-DISC.
+              MOVE NOME-ARQA   TO NOME-A-DISC.
+              MOVE TURMA-ARQA  TO TURMA-A-DISC.
+              MOVE NOME-ARQB   TO NOME-B-DISC.
+              MOVE TURMA-ARQB  TO TURMA-B-DISC.
+              WRITE REG-DISC.
+
        FIM.
-              CLOSE ARQA ARQB ARQC.
\ No newline at end of file
+              CLOSE ARQA ARQB ARQD ARQC ARQDISC.
\ No newline at end of file
