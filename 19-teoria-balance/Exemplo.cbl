@@ -3,7 +3,7 @@
        AUTHOR. HIRO.
        INSTALLATION. FATECSP.
        DATE-WRITTEN. 17/09/2004.
-       DATE-COMPILED. 
+       DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICAR.
 
        ENVIRONMENT DIVISION.
@@ -14,88 +14,172 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MVT ASSIGN TO DISK.
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ANT ASSIGN TO DISK.
-           ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ATU ASSIGN TO DISK.
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MVT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATU ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD MVT
-           LABEL RECORD ARE STANDARD 
+           LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "MVTO.DAT".
        01 REG-MVTO.
-           02 COD-MVTO  PIC  9(04).
-           02 NOME-MVTO PIC X(30).
+           02 COD-MVTO       PIC 9(04).
+           02 TRANS-MVTO     PIC 9(01).
+               88 TRANS-INCLUSAO  VALUE 1.
+               88 TRANS-ALTERACAO VALUE 2.
+               88 TRANS-EXCLUSAO  VALUE 3.
+           02 NOME-MVTO      PIC X(30).
 
        FD ANT
-           LABEL RECORD ARE STANDARD 
+           LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "ANT.DAT".
        01 REG-ANT.
-           03 COD-ANT PIC 9(04).
-           03 NOME-ANT PIC X(30).
+           02 COD-ANT        PIC 9(04).
+           02 NOME-ANT       PIC X(30).
 
        FD ATU
-           LABEL RECORD ARE STANDARD 
+           LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "ATU.DAT".
-           03 COD-ATU PIC 9(04).
-           02 NOME-ATU PIC X(30).
+       01 REG-ATU.
+           02 COD-ATU        PIC 9(04).
+           02 NOME-ATU       PIC X(30).
+
+       FD AUDIT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "AUDIT.DAT".
+       01 REG-AUDIT.
+           02 COD-AUDIT      PIC 9(04).
+           02 TIPO-AUDIT     PIC X(10).
+           02 NOME-VELHO-AUDIT PIC X(30).
+           02 NOME-NOVO-AUDIT  PIC X(30).
 
        WORKING-STORAGE SECTION.
+       77 FIM-ARQ      PIC 9(01) VALUE 0.
+       77 CH-MVTO      PIC X(04) VALUE SPACES.
+       77 CH-ANT       PIC X(04) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
        PGM-EX04.
            PERFORM INICIO.
            PERFORM PRINCIPAL
-                   UNTIL 
-                   CH-MVTO EQUAL CH-ANT AND CH-ANT EQUAL HIGH-VALUES.
+                   UNTIL CH-MVTO EQUAL CH-ANT AND
+                         CH-ANT  EQUAL HIGH-VALUES.
            PERFORM FIM.
            STOP RUN.
 
-           INICIO.
-               OPEN INPUT MVTO ANT
-                    OUTPUT ATU.
-               PERFORM LER-MVTO.
+       INICIO.
+           OPEN INPUT MVT ANT
+                OUTPUT ATU AUDIT.
+           PERFORM LER-MVTO.
+           PERFORM LER-ANT.
 
-           LER-MVTO.
-               READ MVTO AT END MOVE HIGH-VALUES TO CH-MVTO.
-               IF CH-MVTO EQUAL HIGH-VALUES.
-                   NEXT SENTENCE 
-               ELSE 
-                   MOVE COD-MVTO TO CH-MVTO.
+       LER-MVTO.
+           READ MVT AT END MOVE HIGH-VALUES TO CH-MVTO.
+           IF CH-MVTO EQUAL HIGH-VALUES
+              NEXT SENTENCE
+           ELSE
+              MOVE COD-MVTO TO CH-MVTO
+           END-IF.
 
-           LER-ANT.
-               READ ANT AT END MOVE HIGH-VALUES TO CH-ANT.
+       LER-ANT.
+           READ ANT AT END MOVE HIGH-VALUES TO CH-ANT.
            IF CH-ANT EQUAL HIGH-VALUES
-               NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
-               MOVE COD-ANT TO CH-ANT.
+              MOVE COD-ANT TO CH-ANT
+           END-IF.
 
        PRINCIPAL.
            IF CH-MVTO EQUAL CH-ANT
-               PERFORM IGUAL
-               PERFORM LER-MVTO
-               PERFORM LER-ANT
+              PERFORM IGUAL
            ELSE
-           PERFORM ANT-MENOR
-           PERFORM ANT-MENOR.
-       
+              IF CH-MVTO LESS CH-ANT
+                 PERFORM MVTO-MENOR
+              ELSE
+                 PERFORM ANT-MENOR
+              END-IF
+           END-IF.
+
        IGUAL.
-           PERFORM GRAVA-MVTO.
+           EVALUATE TRUE
+              WHEN TRANS-ALTERACAO
+                 PERFORM APLICA-ALTERACAO
+              WHEN TRANS-EXCLUSAO
+                 PERFORM APLICA-EXCLUSAO
+              WHEN OTHER
+                 PERFORM REJEITA-DUPLICADO
+           END-EVALUATE.
+           PERFORM LER-MVTO.
+           PERFORM LER-ANT.
+
+       APLICA-ALTERACAO.
+           MOVE COD-ANT  TO COD-AUDIT.
+           MOVE "ALTERACAO" TO TIPO-AUDIT.
+           MOVE NOME-ANT  TO NOME-VELHO-AUDIT.
+           MOVE NOME-MVTO TO NOME-NOVO-AUDIT.
+           WRITE REG-AUDIT.
+
+           MOVE COD-ANT   TO COD-ATU.
+           MOVE NOME-MVTO TO NOME-ATU.
+           WRITE REG-ATU.
+
+       APLICA-EXCLUSAO.
+           MOVE COD-ANT  TO COD-AUDIT.
+           MOVE "EXCLUSAO" TO TIPO-AUDIT.
+           MOVE NOME-ANT  TO NOME-VELHO-AUDIT.
+           MOVE SPACES    TO NOME-NOVO-AUDIT.
+           WRITE REG-AUDIT.
+
+       REJEITA-DUPLICADO.
+           MOVE COD-ANT  TO COD-AUDIT.
+           MOVE "ERRO"   TO TIPO-AUDIT.
+           MOVE NOME-ANT  TO NOME-VELHO-AUDIT.
+           MOVE NOME-MVTO TO NOME-NOVO-AUDIT.
+           WRITE REG-AUDIT.
+
            PERFORM GRAVA-ANT.
 
        MVTO-MENOR.
-           PERFORM GRAVA-MVTO.
+           IF TRANS-INCLUSAO
+              PERFORM APLICA-INCLUSAO
+           ELSE
+              PERFORM REJEITA-INEXISTENTE
+           END-IF.
+           PERFORM LER-MVTO.
 
-       GRAVA-ANT.
-           MOVE COF-ANT TO COD-ATU.
-           MOVE NOME-ANT TO NOME-ATU.
-           WRITE REG-ATU.
+       APLICA-INCLUSAO.
+           MOVE COD-MVTO TO COD-AUDIT.
+           MOVE "INCLUSAO" TO TIPO-AUDIT.
+           MOVE SPACES    TO NOME-VELHO-AUDIT.
+           MOVE NOME-MVTO TO NOME-NOVO-AUDIT.
+           WRITE REG-AUDIT.
 
-       GRAVA-MVTO.
-           MOVE COD-MVTO TO COD-ATU.
+           MOVE COD-MVTO  TO COD-ATU.
            MOVE NOME-MVTO TO NOME-ATU.
            WRITE REG-ATU.
 
+       REJEITA-INEXISTENTE.
+           MOVE COD-MVTO TO COD-AUDIT.
+           MOVE "ERRO"   TO TIPO-AUDIT.
+           MOVE SPACES    TO NOME-VELHO-AUDIT.
+           MOVE NOME-MVTO TO NOME-NOVO-AUDIT.
+           WRITE REG-AUDIT.
+
+       ANT-MENOR.
+           PERFORM GRAVA-ANT.
+           PERFORM LER-ANT.
+
+       GRAVA-ANT.
+           MOVE COD-ANT  TO COD-ATU.
+           MOVE NOME-ANT TO NOME-ATU.
+           WRITE REG-ATU.
+
        FIM.
-           MVTO ANT ATU.
+           CLOSE MVT ANT ATU AUDIT.
