@@ -17,6 +17,10 @@
            SELECT CADCLI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELCLI ASSIGN TO DISK.
+           SELECT PARMCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM.
+           SELECT TRAB ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,18 +36,43 @@
            02 CIDADE-ENT PIC X(30).
            02 TEL-ENT PIC 9(08).
            02 DATA-ENT PIC 9(08).
-       
+           02 EMAIL-ENT PIC X(30).
+
        FD RELCLI
            LABEL RECORD IS OMITTED.
 
        01 REG-REL
            PIC X(100).
 
+       FD PARMCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-IS IS "PARMCLI.DAT".
+
+       01 REG-PARM.
+           02 DATA-INI-PARM PIC 9(08).
+           02 DATA-FIM-PARM PIC 9(08).
+
+       SD TRAB.
+
+       01 REG-TRAB.
+           02 CPF-TRAB    PIC 9(11).
+           02 NOME-TRAB   PIC X(30).
+           02 ESTADO-TRAB PIC X(02).
+           02 CIDADE-TRAB PIC X(30).
+           02 TEL-TRAB    PIC 9(08).
+           02 DATA-TRAB   PIC 9(08).
+           02 EMAIL-TRAB  PIC X(30).
+
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 CT-LIN PIC 9(02) VALUE 25.
            77 CT-PAG PIC 9(02) VALUE ZEROES.
            77 TOTAL  PIC 9(04) VALUE ZEROES.
+           77 TOTAL-ESTADO PIC 9(04) VALUE ZEROES.
+           77 ESTADO-ATUAL PIC X(02) VALUE SPACES.
+           77 DATA-INI     PIC 9(08) VALUE ZEROES.
+           77 DATA-FIM     PIC 9(08) VALUE 99999999.
+           77 WS-STATUS-PARM PIC X(02).
 
        01 CAB-01.
            02 FILLER  PIC X(90) VALUE SPACES.
@@ -60,8 +89,11 @@
            02 FILLER PIC X(01) VALUE SPACES.
            02 FILLER PIC X(07) VALUE "PERIODO".
            02 FILLER PIC X(01) VALUE SPACES.
-           02 FILLER PIC X(15) VALUE "DE: 2010 A 2011".
-           02 FILLER PIC X(43) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE "DE: ".
+           02 DATA-INI-REL PIC 9(08).
+           02 FILLER PIC X(04) VALUE " A  ".
+           02 DATA-FIM-REL PIC 9(08).
+           02 FILLER PIC X(12) VALUE SPACES.
        01 CAB-04.
            02 FILLER PIC X(20) VALUE SPACES.
            02 FILLER PIC X(04) VALUE "NOME".
@@ -69,39 +101,109 @@
            02 FILLER PIC X(06) VALUE "ESTADO".
            02 FILLER PIC X(20) VALUE SPACES.
            02 FILLER PIC X(8) VALUE "TELEFONE".
-           02 FILLER PIC X(27) VALUE SPACES.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE "EMAIL".
+           02 FILLER PIC X(20) VALUE SPACES.
        01 DETALHE.
            02 FILLER PIC X(15) VALUE SPACES.
            02 NOM PIC X(30).
            02 FILLER PIC X(6) VALUE SPACES.
            02 EST PIC X(02).
-           02 FILLER PIC X(22) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE SPACES.
            02 TEL PIC 9(08).
-           02 FILLER PIC X(17) VALUE SPACES.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 EML PIC X(30).
+           02 FILLER PIC X(02) VALUE SPACES.
        01 DETALHE-FINAL.
            02 FILLER PIC X(15) VALUE SPACES.
            02 FILLER PIC X(19) VALUE "TOTAL DE CLIENTES: ".
            02 TOTALCLI PIC 9(4).
            02 FILLER PIC X(62) VALUE SPACES.
 
+       01 DETALHE-ESTADO.
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(29) VALUE "TOTAL DE CLIENTES NO ESTADO: ".
+           02 TOTALEST PIC 9(4).
+           02 FILLER PIC X(48) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM TOTAL-CLIENTES.
-           PERFORM FIM.
+           PERFORM CARREGA-PARAMETROS.
+           SORT TRAB
+                ASCENDING KEY ESTADO-TRAB
+                INPUT PROCEDURE SELECAO
+                OUTPUT PROCEDURE GERA-REL.
            STOP RUN.
 
+       CARREGA-PARAMETROS.
+           OPEN INPUT PARMCLI.
+           IF WS-STATUS-PARM EQUAL "00"
+              READ PARMCLI
+                  NOT AT END
+                      MOVE DATA-INI-PARM TO DATA-INI
+                      MOVE DATA-FIM-PARM TO DATA-FIM
+              END-READ
+              CLOSE PARMCLI
+           END-IF.
+
        INICIO.
-           OPEN INPUT CADCLI
-                OUTPUT RELCLI.
+           OPEN INPUT CADCLI.
            PERFORM LEITURA.
 
        LEITURA.
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
 
+       SELECIONA.
+           IF DATA-ENT NOT LESS THAN DATA-INI AND
+              DATA-ENT NOT GREATER THAN DATA-FIM
+               MOVE CPF-ENT    TO CPF-TRAB
+               MOVE NOME-ENT   TO NOME-TRAB
+               MOVE ESTADO-ENT TO ESTADO-TRAB
+               MOVE CIDADE-ENT TO CIDADE-TRAB
+               MOVE TEL-ENT    TO TEL-TRAB
+               MOVE DATA-ENT   TO DATA-TRAB
+               MOVE EMAIL-ENT  TO EMAIL-TRAB
+               RELEASE REG-TRAB
+           END-IF.
+
+       PRINCIPAL-SELECAO.
+           PERFORM SELECIONA.
+           PERFORM LEITURA.
+
+       FIM-SELECAO.
+           CLOSE CADCLI.
+
+       SELECAO SECTION.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL-SELECAO UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM-SELECAO.
+
+       GERA-REL SECTION.
+           PERFORM INICIO-REL.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           IF ESTADO-ATUAL NOT EQUAL SPACES
+               PERFORM TOTAL-ESTADO-BREAK
+           END-IF.
+           PERFORM TOTAL-CLIENTES.
+           PERFORM FIM.
+
+       INICIO-REL.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN OUTPUT RELCLI.
+           PERFORM VERIFICA-FIM.
+
+       VERIFICA-FIM.
+           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+
        PRINCIPAL.
+           IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB
+               IF ESTADO-ATUAL NOT EQUAL SPACES
+                   PERFORM TOTAL-ESTADO-BREAK
+               END-IF
+               MOVE ESTADO-TRAB TO ESTADO-ATUAL
+               MOVE 0 TO TOTAL-ESTADO
+           END-IF.
            PERFORM IMPRESSAO.
-           PERFORM LEITURA.
+           PERFORM VERIFICA-FIM.
 
        IMPRESSAO.
                IF CT-LIN GREATER THAN 24
@@ -111,6 +213,8 @@
        CABECALHO.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
+           MOVE DATA-INI TO DATA-INI-REL.
+           MOVE DATA-FIM TO DATA-FIM-REL.
            MOVE SPACES TO REG-REL.
            WRITE REG-REL AFTER ADVANCING PAGE.
            WRITE REG-REL FROM CAB-01 AFTER ADVANCING 2 LINE.
@@ -119,16 +223,24 @@
            WRITE REG-REL FROM CAB-04 AFTER ADVANCING 2 LINE.
            MOVE ZEROES TO CT-LIN.
 
-       IMPRESSAO-DETALHE.   
-           MOVE NOME-ENT TO NOM.
-           MOVE ESTADO-ENT TO EST.
-           MOVE TEL-ENT TO TEL.
+       IMPRESSAO-DETALHE.
+           MOVE NOME-TRAB   TO NOM.
+           MOVE ESTADO-TRAB TO EST.
+           MOVE TEL-TRAB    TO TEL.
+           MOVE EMAIL-TRAB  TO EML.
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
            ADD 1 TO TOTAL.
-       
+           ADD 1 TO TOTAL-ESTADO.
+
+       TOTAL-ESTADO-BREAK.
+           MOVE TOTAL-ESTADO TO TOTALEST.
+           WRITE REG-REL FROM DETALHE-ESTADO AFTER ADVANCING 2 LINES.
+           ADD 2 TO CT-LIN.
+
        TOTAL-CLIENTES.
            MOVE TOTAL TO TOTALCLI.
            WRITE REG-REL FROM DETALHE-FINAL AFTER ADVANCING 2 LINES.
+
        FIM.
-           CLOSE CADCLI RELCLI.
+           CLOSE RELCLI.
