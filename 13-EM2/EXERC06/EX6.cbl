@@ -47,7 +47,9 @@
            02 CIDADE     PIC X(30).
            02 EMAIL      PIC X(30).
            02 TELEFONE   PIC 9(10).
-  
+           02 TELEFONE-R REDEFINES TELEFONE.
+               03 TEL-DIG PIC 9(01) OCCURS 10 TIMES.
+
        FD CADOK
           LABEL RECORD ARE STANDARD
           VALUE OF FILE-ID IS "CADOK.DAT".
@@ -75,6 +77,7 @@
               77 ERRO-ESTADO   PIC 9(01) VALUE 0.
               77 ERRO-CIDADE   PIC 9(01) VALUE 0.
               77 ERRO-EMAIL    PIC 9(01) VALUE 0.
+              77 ERRO-TELEFONE PIC 9(01) VALUE 0.
               77 RESTO         PIC 9(03).
               77 DIG-V1-CORRET PIC 9(03).
               77 DIG-V2-CORRET PIC 9(03).
@@ -88,6 +91,11 @@
               77 DIG-8-MULT    PIC 9(03).
               77 DIG-9-MULT    PIC 9(03).
               77 DIG-V1-CORRET-MULT PIC 9(03).
+              77 CT-PROC       PIC 9(05) VALUE ZEROES.
+              77 CT-CADOK      PIC 9(05) VALUE ZEROES.
+              77 CT-INCONS     PIC 9(05) VALUE ZEROES.
+              77 IDX-TEL       PIC 9(02) VALUE 1.
+              77 TEL-REPETIDO  PIC 9(01) VALUE 1.
 
        01 CAB-01.
            02 FILLER  PIC X(31) VALUE SPACES.
@@ -122,6 +130,8 @@
            02 FILLER    PIC X(19)  VALUE "EMAIL SEM DESCRICAO".
        01 CAB-11.
            02 FILLER    PIC X(13)  VALUE "DATA INVALIDA".
+       01 CAB-12.
+           02 FILLER    PIC X(17)  VALUE "TELEFONE INVALIDO".
 
        01 DETALHE.
            02 FILLER         PIC X(05)  VALUE SPACES.
@@ -144,6 +154,7 @@
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
        PRINCIPAL.
            PERFORM TESTE-DE-ERRO.
+           ADD 1 TO CT-PROC.
            PERFORM IMPRESSAO.
            PERFORM VERIFICA-FIM.
 
@@ -155,7 +166,8 @@
            MOVE EMAIL    TO EMAIL-OK.
            MOVE TELEFONE TO TELEFONE-OK.
            WRITE REGOK.
-           
+           ADD 1 TO CT-CADOK.
+
        TESTE-DE-ERRO.
            MOVE 0 TO ERRO.
            MOVE 0 TO ERRO-CPF.
@@ -163,17 +175,20 @@
            MOVE 0 TO ERRO-ESTADO.
            MOVE 0 TO ERRO-CIDADE.
            MOVE 0 TO ERRO-EMAIL.
-           
+           MOVE 0 TO ERRO-TELEFONE.
+
            PERFORM VALIDAR-ESTADO.
            PERFORM VALIDAR-NOME.
            PERFORM VALIDAR-CPF.
            PERFORM VALIDAR-CIDADE.
            PERFORM VALIDAR-EMAIL.
-           
+           PERFORM VALIDAR-TELEFONE.
+
        IMPRESSAO.
            IF ERRO EQUAL 0
               PERFORM GRAVA-REGOK
            ELSE
+              ADD 1 TO CT-INCONS
               IF CT-LIN GREATER THAN 40
                  PERFORM CABECALHO
               END-IF
@@ -182,67 +197,37 @@
 
        IMPDET.
            MOVE CODIGO TO CODIGO-CLI.
+           IF ERRO-CPF EQUAL 1
+              MOVE CAB-06 TO MENSAGEM-ERRO
+              PERFORM IMPDET-LINHA
+           END-IF.
            IF ERRO-NOME EQUAL 1
               MOVE CAB-07 TO MENSAGEM-ERRO
-              MOVE 0 TO ERRO-NOME
-           ELSE 
-              IF ERRO-ESTADO EQUAL 1
-                 MOVE CAB-08 TO MENSAGEM-ERRO
-                 MOVE 0 TO ERRO-ESTADO
-              ELSE
-                 IF ERRO-CIDADE EQUAL 1
-                    MOVE CAB-09 TO MENSAGEM-ERRO
-                    MOVE 0 TO ERRO-CIDADE
-                 ELSE
-                    IF ERRO-EMAIL EQUAL 1
-                       MOVE CAB-10 TO MENSAGEM-ERRO
-                       MOVE 0 TO ERRO-EMAIL
-                    ELSE
-                          MOVE CAB-06 TO MENSAGEM-ERRO
-                          MOVE 0 TO ERRO-CPF
-                    END-IF
-                 END-IF
-              END-IF
-           END-IF
-
-           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 2 LINES.
-           ADD 1 TO CT-LIN.
-           IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL.
-           MOVE ZEROES TO CODIGO-CLI.
-
-           IF ERRO-NOME EQUAL 1
-              MOVE CAB-07 TO MENSAGEM-ERRO
-              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
-              ADD 1 TO CT-LIN
-              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+              PERFORM IMPDET-LINHA
            END-IF.
-
            IF ERRO-ESTADO EQUAL 1
               MOVE CAB-08 TO MENSAGEM-ERRO
-              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
-              ADD 1 TO CT-LIN
-              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+              PERFORM IMPDET-LINHA
            END-IF.
-
            IF ERRO-CIDADE EQUAL 1
               MOVE CAB-09 TO MENSAGEM-ERRO
-              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
-              ADD 1 TO CT-LIN
-              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+              PERFORM IMPDET-LINHA
            END-IF.
-
            IF ERRO-EMAIL EQUAL 1
               MOVE CAB-10 TO MENSAGEM-ERRO
-              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
-              ADD 1 TO CT-LIN
-              IF CT-LIN GREATER THAN 40  GO TO PRINCIPAL
+              PERFORM IMPDET-LINHA
+           END-IF.
+           IF ERRO-TELEFONE EQUAL 1
+              MOVE CAB-12 TO MENSAGEM-ERRO
+              PERFORM IMPDET-LINHA
            END-IF.
 
-           IF ERRO-CPF EQUAL 1
-              MOVE CAB-06 TO MENSAGEM-ERRO
-              WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE
-              ADD 1 TO CT-LIN
+       IMPDET-LINHA.
+           IF CT-LIN GREATER THAN 40
+              PERFORM CABECALHO
            END-IF.
+           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
 
        CABECALHO.
            WRITE REG-ATR FROM CAB-01 AFTER ADVANCING PAGE.
@@ -272,6 +257,21 @@
               MOVE 1 TO ERRO-EMAIL
            END-IF.
 
+       VALIDAR-TELEFONE.
+           MOVE 1 TO TEL-REPETIDO.
+           MOVE 2 TO IDX-TEL.
+           PERFORM VERIFICA-DIGITO-TEL UNTIL IDX-TEL GREATER THAN 10.
+           IF TELEFONE EQUAL ZEROES OR TEL-REPETIDO EQUAL 1
+              MOVE 1 TO ERRO
+              MOVE 1 TO ERRO-TELEFONE
+           END-IF.
+
+       VERIFICA-DIGITO-TEL.
+           IF TEL-DIG(IDX-TEL) NOT EQUAL TEL-DIG(1)
+              MOVE 0 TO TEL-REPETIDO
+           END-IF.
+           ADD 1 TO IDX-TEL.
+
        VALIDAR-CPF.
            MULTIPLY 10 BY DIG-1 GIVING DIG-1-MULT.
            MULTIPLY 09 BY DIG-2 GIVING DIG-2-MULT.
@@ -321,5 +321,16 @@
               MOVE 1 TO ERRO-CPF
            END-IF.
 
+           IF DIG-1 EQUAL DIG-2 AND DIG-2 EQUAL DIG-3 AND
+              DIG-3 EQUAL DIG-4 AND DIG-4 EQUAL DIG-5 AND
+              DIG-5 EQUAL DIG-6 AND DIG-6 EQUAL DIG-7 AND
+              DIG-7 EQUAL DIG-8 AND DIG-8 EQUAL DIG-9
+              MOVE 1 TO ERRO
+              MOVE 1 TO ERRO-CPF
+           END-IF.
+
            FIM.
+               DISPLAY "TOTAL DE CLIENTES LIDOS        : " CT-PROC.
+               DISPLAY "TOTAL GRAVADOS EM CADOK         : " CT-CADOK.
+               DISPLAY "TOTAL INCONSISTENTES (RELOCOR)  : " CT-INCONS.
                CLOSE CADCLI CADOK RELOCOR.
