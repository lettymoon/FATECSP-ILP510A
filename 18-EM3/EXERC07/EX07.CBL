@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.   
-       PROGRAM-ID.    EX07.
+       PROGRAM-ID.    EX07BOL.
        AUTHOR.        LETICIA CANDIDO.
        INSTALLATION.  FATECSP.
        DATE-WRITTEN.  12/11/2023.
@@ -15,10 +15,16 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADALU ASSIGN TO DISK 
+       SELECT CADALU ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RELADU ASSIGN TO DISK.
        SELECT TRAB   ASSIGN TO DISK.
+       SELECT PARMNOTA ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-PARM.
+       SELECT CKPT-EX07 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
 
@@ -38,6 +44,23 @@
 
        01 REG-ATR  PIC X(80).
 
+       FD PARMNOTA
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMNOTA".
+
+       01 REG-PARM-NOTA.
+           02 QTD-NOTA-PARM  PIC 9(02).
+           02 NOTA-PARM OCCURS 20 TIMES
+                        INDEXED BY IDX-NOTA.
+               03 TURMA-NOTA-PARM PIC 9(03).
+               03 CORTE-NOTA-PARM PIC 9(02)V9(02).
+
+       FD CKPT-EX07
+           LABEL RECORD IS OMITTED.
+
+       01 REG-CKPT-EX07.
+           02 TURMA-CKPT       PIC 9(03).
+
        SD TRAB.
 
        01 REG-TRAB.
@@ -49,6 +72,11 @@
        WORKING-STORAGE SECTION.
 
            77 FIM-ARQ          PIC 9(01) VALUE 0.
+           77 WS-STATUS-CKPT   PIC X(02).
+           77 WS-STATUS-PARM   PIC X(02).
+           77 RETOMANDO        PIC X(01) VALUE "N".
+           77 PULAR-REG        PIC X(01) VALUE "N".
+           77 TURMA-RETOMA     PIC 9(03) VALUE 0.
            77 TOTAL-APROVADOS  PIC 9(03).
            77 TOTAL-REPROVADOS PIC 9(03).
            77 SOMATORIA-MEDIA  PIC 9(02)V9(02).
@@ -57,6 +85,31 @@
            77 CT-LIN           PIC 9(02) VALUE 41.
            77 INDICE           PIC 9(01).
            77 TURMA-ATUAL      PIC 9(03).
+           77 NOTA-CORTE       PIC 9(02)V9(02) VALUE 7,00.
+           77 QTD-HONRA        PIC 9(02) VALUE 0.
+           77 CT-LIDOS         PIC 9(05) VALUE ZEROES.
+           77 CT-GRAVADOS      PIC 9(05) VALUE ZEROES.
+           77 WS-HORA-INICIO   PIC 9(08) VALUE ZEROES.
+           77 WS-HORA-FIM      PIC 9(08) VALUE ZEROES.
+
+       01 HONRA-TABELA.
+           02 HONRA-ITEM OCCURS 50 TIMES INDEXED BY IDX-HONRA.
+               03 HONRA-CODIGO PIC 9(07).
+               03 HONRA-NOME   PIC X(30).
+               03 HONRA-MEDIA  PIC 9(02)V9(02).
+
+       01 FAIXAS-ROTULOS-DADOS.
+           02 FILLER PIC X(05) VALUE "00-02".
+           02 FILLER PIC X(05) VALUE "02-04".
+           02 FILLER PIC X(05) VALUE "04-06".
+           02 FILLER PIC X(05) VALUE "06-08".
+           02 FILLER PIC X(05) VALUE "08-10".
+       01 FAIXAS-ROTULOS REDEFINES FAIXAS-ROTULOS-DADOS.
+           02 FAIXA-ROTULO PIC X(05) OCCURS 5 TIMES.
+
+       01 FAIXAS-HISTOGRAMA.
+           02 FAIXA-CONTADOR PIC 9(03) OCCURS 5 TIMES
+                              INDEXED BY IDX-FAIXA-H.
 
        01 CAB-01.
            02 FILLER    PIC X(18) VALUE SPACES.
@@ -110,8 +163,40 @@
            02 MEDIA-GERAL  PIC 99,99.
            02 FILLER       PIC X(09) VALUE SPACES.
 
+       01 CAB-HONRA-1.
+           02 FILLER    PIC X(30) VALUE SPACES.
+           02 FILLER    PIC X(15) VALUE "QUADRO DE HONRA".
+
+       01 CAB-HONRA-2.
+           02 FILLER    PIC X(07) VALUE SPACES.
+           02 FILLER    PIC X(06) VALUE "CODIGO".
+           02 FILLER    PIC X(25) VALUE SPACES.
+           02 FILLER    PIC X(04) VALUE "NOME".
+           02 FILLER    PIC X(19) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "MEDIA".
+
+       01 DETALHE-HONRA.
+           02 FILLER          PIC X(06) VALUE SPACES.
+           02 CODIGO-HONRA-REL PIC X(10) VALUE "999.999-9".
+           02 FILLER          PIC X(08) VALUE SPACES.
+           02 NOME-HONRA-REL  PIC X(30).
+           02 FILLER          PIC X(07) VALUE SPACES.
+           02 MEDIA-HONRA-REL PIC 99,99.
+
+       01 CAB-HISTOGRAMA-TITULO.
+           02 FILLER    PIC X(38) VALUE SPACES.
+           02 FILLER    PIC X(21) VALUE "DISTRIBUICAO DE NOTAS".
+
+       01 DETALHE-HISTOGRAMA.
+           02 FILLER          PIC X(38) VALUE SPACES.
+           02 FAIXA-ROTULO-REL PIC X(05).
+           02 FILLER          PIC X(03) VALUE " : ".
+           02 CONTADOR-REL     PIC ZZ9.
+
        PROCEDURE DIVISION.
 
+       ACCEPT WS-HORA-INICIO FROM TIME.
+       PERFORM CARREGA-PARAMETROS.
        SORT TRAB
            ASCENDING KEY TURMA-TRAB
            ASCENDING KEY CODIGO-TRAB
@@ -120,48 +205,165 @@
 
        STOP RUN.
 
+       CARREGA-PARAMETROS.
+              MOVE 0 TO QTD-NOTA-PARM.
+              OPEN INPUT PARMNOTA.
+              IF WS-STATUS-PARM EQUAL "00"
+                 READ PARMNOTA
+                     AT END
+                         MOVE 0 TO QTD-NOTA-PARM
+                 END-READ
+                 CLOSE PARMNOTA
+              END-IF.
+
        INICIO.
-              OPEN INPUT CADALU OUTPUT RELADU.
+              OPEN INPUT CKPT-EX07.
+              IF WS-STATUS-CKPT EQUAL "00"
+                 READ CKPT-EX07
+                    AT END
+                       MOVE "N" TO RETOMANDO
+                    NOT AT END
+                       MOVE "S" TO RETOMANDO
+                       MOVE TURMA-CKPT TO TURMA-RETOMA
+                 END-READ
+                 CLOSE CKPT-EX07
+              ELSE
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+              IF RETOMANDO EQUAL "S"
+                 OPEN INPUT CADALU EXTEND RELADU
+              ELSE
+                 OPEN INPUT CADALU OUTPUT RELADU
+              END-IF.
               PERFORM VERIFICA-FIM.
 
        VERIFICA-FIM.
               RETURN TRAB AT END MOVE 1 TO FIM-ARQ.
+              IF FIM-ARQ NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+              END-IF.
+
+       VERIFICA-RETOMADA.
+              IF TURMA-TRAB NOT GREATER THAN TURMA-RETOMA
+                 MOVE "S" TO PULAR-REG
+              ELSE
+                 MOVE "N" TO PULAR-REG
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+
+       GRAVA-CKPT.
+              OPEN OUTPUT CKPT-EX07.
+              MOVE TURMA-ATUAL TO TURMA-CKPT.
+              WRITE REG-CKPT-EX07.
+              CLOSE CKPT-EX07.
+
+       LIMPA-CKPT.
+              OPEN OUTPUT CKPT-EX07.
+              CLOSE CKPT-EX07.
 
        PRINCIPAL.
+              IF RETOMANDO EQUAL "S"
+                 PERFORM VERIFICA-RETOMADA
+              ELSE
+                 MOVE "N" TO PULAR-REG
+              END-IF
+              IF PULAR-REG EQUAL "N"
               IF TURMA-ATUAL NOT EQUAL TURMA-TRAB
                  IF CT-PAG NOT EQUAL 0
+                    PERFORM IMPRIME-HONRA
                     PERFORM CABECARIO-TOTAL
+                    PERFORM GRAVA-CKPT
                  END-IF
                  MOVE TURMA-TRAB TO TURMA-ATUAL
+                 PERFORM PESQUISA-CORTE
                  MOVE 0 TO SOMATORIA-MEDIA
                  MOVE 0 TO TOTAL-APROVADOS TOTAL-REPROVADOS
+                 MOVE 0 TO QTD-HONRA
+                 PERFORM ZERAR-FAIXAS
                  PERFORM AVANCA-PAGINA
                  PERFORM CABECALHO-TURMA
               END-IF
-              PERFORM IMPRESSAO.
+              PERFORM IMPRESSAO
+              END-IF.
               PERFORM VERIFICA-FIM.
 
+       PESQUISA-CORTE.
+              MOVE 7,00 TO NOTA-CORTE.
+              SET IDX-NOTA TO 1.
+              PERFORM TESTA-CORTE UNTIL IDX-NOTA GREATER THAN
+                      QTD-NOTA-PARM.
+
+       TESTA-CORTE.
+              IF TURMA-NOTA-PARM(IDX-NOTA) EQUAL TURMA-TRAB
+                 MOVE CORTE-NOTA-PARM(IDX-NOTA) TO NOTA-CORTE
+              END-IF.
+              SET IDX-NOTA UP BY 1.
+
+       ZERAR-FAIXAS.
+              SET IDX-FAIXA-H TO 1.
+              PERFORM ZERAR-FAIXA-ITEM 5 TIMES.
+
+       ZERAR-FAIXA-ITEM.
+              MOVE 0 TO FAIXA-CONTADOR(IDX-FAIXA-H).
+              SET IDX-FAIXA-H UP BY 1.
+
        IMPRESSAO.
               MOVE 0 TO MEDIA.
               MOVE 1 TO INDICE.
               PERFORM CALCULA-MEDIA 04 TIMES.
-              DIVIDE 4 INTO MEDIA.  
-              IF MEDIA NOT LESS THAN 7
+              DIVIDE 4 INTO MEDIA.
+              IF MEDIA NOT LESS THAN NOTA-CORTE
                      ADD 1 TO TOTAL-APROVADOS
               ELSE
                      ADD 1 TO TOTAL-REPROVADOS
               END-IF
               ADD MEDIA TO SOMATORIA-MEDIA.
+              PERFORM CLASSIFICA-FAIXA.
+              IF MEDIA NOT LESS THAN 9
+                     PERFORM ADICIONA-HONRA
+              END-IF.
               IF CT-LIN GREATER THAN 40
                      PERFORM AVANCA-PAGINA
               END-IF
               PERFORM IMPDET.
 
-       CALCULA-MEDIA. 
+       CLASSIFICA-FAIXA.
+              IF MEDIA LESS THAN 2
+                 ADD 1 TO FAIXA-CONTADOR(1)
+              ELSE
+                 IF MEDIA LESS THAN 4
+                    ADD 1 TO FAIXA-CONTADOR(2)
+                 ELSE
+                    IF MEDIA LESS THAN 6
+                       ADD 1 TO FAIXA-CONTADOR(3)
+                    ELSE
+                       IF MEDIA LESS THAN 8
+                          ADD 1 TO FAIXA-CONTADOR(4)
+                       ELSE
+                          ADD 1 TO FAIXA-CONTADOR(5)
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF.
+
+       ADICIONA-HONRA.
+              IF QTD-HONRA LESS THAN 50
+                 ADD 1 TO QTD-HONRA
+                 MOVE CODIGO-TRAB TO HONRA-CODIGO(QTD-HONRA)
+                 MOVE NOME-TRAB   TO HONRA-NOME(QTD-HONRA)
+                 MOVE MEDIA       TO HONRA-MEDIA(QTD-HONRA)
+              END-IF.
+
+       CALCULA-MEDIA.
               ADD NOTAS-TRAB(INDICE) TO MEDIA.
               ADD 1 TO INDICE.
 
        FIM.
+              ACCEPT WS-HORA-FIM FROM TIME.
+              DISPLAY "TOTAL LIDO DE CADALU   : " CT-LIDOS.
+              DISPLAY "TOTAL GRAVADO EM RELADU: " CT-GRAVADOS.
+              DISPLAY "HORA DE INICIO         : " WS-HORA-INICIO.
+              DISPLAY "HORA DE TERMINO        : " WS-HORA-FIM.
               CLOSE CADALU RELADU.
 
        IMPDET.
@@ -172,6 +374,7 @@
               MOVE MEDIA TO MEDIA-REL.
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
               ADD 1 TO CT-LIN.
+              ADD 1 TO CT-GRAVADOS.
 
        CABECALHO-TURMA.
               MOVE CT-PAG TO VAR-PAG.
@@ -192,6 +395,41 @@
               DIVIDE TOTAL-REPROVADOS INTO SOMATORIA-MEDIA.
               MOVE SOMATORIA-MEDIA TO MEDIA-GERAL.
               WRITE REG-ATR FROM CAB-TOTAL-3 AFTER ADVANCING 1 LINE.
+              PERFORM IMPRIME-HISTOGRAMA.
+
+       IMPRIME-HONRA.
+              IF QTD-HONRA GREATER THAN 0
+                 WRITE REG-ATR FROM CAB-HONRA-1 AFTER ADVANCING 2 LINES
+                 WRITE REG-ATR FROM CAB-HONRA-2 AFTER ADVANCING 2 LINES
+                 SET IDX-HONRA TO 1
+                 PERFORM IMPRIME-HONRA-LINHA UNTIL IDX-HONRA GREATER
+                         THAN QTD-HONRA
+              END-IF.
+
+       IMPRIME-HONRA-LINHA.
+              MOVE HONRA-CODIGO(IDX-HONRA)(1:3) TO
+                   CODIGO-HONRA-REL(1:3).
+              MOVE HONRA-CODIGO(IDX-HONRA)(4:3) TO
+                   CODIGO-HONRA-REL(5:3).
+              MOVE HONRA-CODIGO(IDX-HONRA)(7:1) TO
+                   CODIGO-HONRA-REL(9:1).
+              MOVE HONRA-NOME(IDX-HONRA)  TO NOME-HONRA-REL.
+              MOVE HONRA-MEDIA(IDX-HONRA) TO MEDIA-HONRA-REL.
+              WRITE REG-ATR FROM DETALHE-HONRA AFTER ADVANCING 1 LINE.
+              SET IDX-HONRA UP BY 1.
+
+       IMPRIME-HISTOGRAMA.
+              WRITE REG-ATR FROM CAB-HISTOGRAMA-TITULO
+                   AFTER ADVANCING 2 LINES.
+              SET IDX-FAIXA-H TO 1.
+              PERFORM IMPRIME-FAIXA-LINHA 5 TIMES.
+
+       IMPRIME-FAIXA-LINHA.
+              MOVE FAIXA-ROTULO(IDX-FAIXA-H)   TO FAIXA-ROTULO-REL.
+              MOVE FAIXA-CONTADOR(IDX-FAIXA-H) TO CONTADOR-REL.
+              WRITE REG-ATR FROM DETALHE-HISTOGRAMA
+                   AFTER ADVANCING 1 LINE.
+              SET IDX-FAIXA-H UP BY 1.
 
        AVANCA-PAGINA.
               ADD  1 TO CT-PAG.
@@ -202,5 +440,7 @@
        GERA-REL SECTION.
               PERFORM INICIO.
               PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+              PERFORM IMPRIME-HONRA.
               PERFORM CABECARIO-TOTAL.
+              PERFORM LIMPA-CKPT.
               PERFORM FIM.
