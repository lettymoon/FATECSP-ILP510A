@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.   
-       PROGRAM-ID.    EX05.
+       PROGRAM-ID.    EX05VEND.
        AUTHOR.        Leticia Candido.
        INSTALLATION.  FATECSP.
        DATE-WRITTEN.  12/11/2023.
@@ -15,10 +15,18 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ARQVENDA ASSIGN TO DISK 
+       SELECT ARQVENDA ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT RELVENDA ASSIGN TO DISK.
        SELECT TRAB     ASSIGN TO DISK.
+       SELECT PARMVENDA ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-PARM.
+       SELECT RELVENDA-CSV ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CKPT-EX05 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
 
@@ -32,12 +40,48 @@
            02 NR-VENDEDOR-ENT   PIC 9(05).
            02 NOME-VENDEDOR-ENT PIC X(20).
            02 VAL-VENDA-ENT     PIC 9(07)V99.
-
-       FD RELVENDA 
+           02 DATA-VENDA-ENT.
+               03 DIA-VENDA-ENT PIC 9(02).
+               03 MES-VENDA-ENT PIC 9(02).
+               03 ANO-VENDA-ENT PIC 9(04).
+           02 TIPO-VENDA-ENT    PIC X(01).
+               88 VENDA-NORMAL  VALUE "V".
+               88 VENDA-DEVOLUCAO VALUE "D".
+
+       FD RELVENDA
            LABEL RECORD IS OMITTED.
 
        01 REG-ATR              PIC X(80).
 
+       FD PARMVENDA
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMVENDA.DAT".
+
+       01 REG-PARM-VENDA.
+           02 MES-PARM          PIC 9(02).
+           02 ANO-PARM          PIC 9(04).
+           02 EXPORTA-CSV-PARM  PIC X(01).
+
+       FD RELVENDA-CSV
+           LABEL RECORD IS OMITTED.
+
+       01 LINHA-CSV.
+           02 TIPO-CSV          PIC X(10).
+           02 FILLER            PIC X(01) VALUE ";".
+           02 ESTADO-CSV        PIC X(02).
+           02 FILLER            PIC X(01) VALUE ";".
+           02 NR-VEND-CSV       PIC Z(4)9.
+           02 FILLER            PIC X(01) VALUE ";".
+           02 NOME-CSV          PIC X(20).
+           02 FILLER            PIC X(01) VALUE ";".
+           02 VALOR-CSV         PIC -Z(11)9,99.
+
+       FD CKPT-EX05
+           LABEL RECORD IS OMITTED.
+
+       01 REG-CKPT-EX05.
+           02 ESTADO-CKPT      PIC X(02).
+
        SD TRAB.
 
        01 REG-TRAB.
@@ -45,20 +89,89 @@
            02 NR-VENDEDOR-TRAB   PIC 9(05).
            02 NOME-VENDEDOR-TRAB PIC X(20).
            02 VAL-VENDA-TRAB     PIC 9(07)V99.
+           02 DATA-VENDA-TRAB.
+               03 DIA-VENDA-TRAB PIC 9(02).
+               03 MES-VENDA-TRAB PIC 9(02).
+               03 ANO-VENDA-TRAB PIC 9(04).
+           02 TIPO-VENDA-TRAB    PIC X(01).
+               88 VENDA-NORMAL-TRAB  VALUE "V".
+               88 VENDA-DEVOLUCAO-TRAB VALUE "D".
 
        WORKING-STORAGE SECTION.
 
            77 FIM-ARQ           PIC 9(01) VALUE 0.
+           77 FIM-LEITURA       PIC 9(01) VALUE 0.
+           77 WS-STATUS-CKPT    PIC X(02).
+           77 WS-STATUS-PARM    PIC X(02).
+           77 RETOMANDO         PIC X(01) VALUE "N".
+           77 PULAR-REG         PIC X(01) VALUE "N".
+           77 ESTADO-RETOMA     PIC X(02) VALUE SPACES.
            77 CT-PAG            PIC 9(03) VALUE 0.
            77 CT-LIN            PIC 9(02) VALUE 21.
            77 ESTADO-ATUAL      PIC X(02).
            77 NR-VENDEDOR-ATUAL PIC 9(05).
-           77 TOTAL-VENDEDOR    PIC 9(07)V99.
-           77 TOTAL-ESTADO      PIC 9(09)V99.
-           77 TOTAL-COMPANHIA   PIC 9(12)V99 VALUE 0.
+           77 NOME-VENDEDOR-ATUAL PIC X(20).
+           77 TOTAL-VENDEDOR    PIC S9(07)V99.
+           77 TOTAL-ESTADO      PIC S9(09)V99.
+           77 TOTAL-COMPANHIA   PIC S9(12)V99 VALUE 0.
            77 AUX               PIC 9(01) VALUE 1.
-           77 ESTADOS           PIC X(19) OCCURS 27 TIMES.
-           77 INDICE            PIC 9(02).
+           77 MES-SEL           PIC 9(02) VALUE ZEROES.
+           77 ANO-SEL           PIC 9(04) VALUE ZEROES.
+           77 QTD-RANK          PIC 9(02) VALUE ZEROES.
+           77 POSICAO-NUM       PIC 9(02) VALUE ZEROES.
+           77 EXPORTA-CSV       PIC X(01) VALUE "N".
+           77 CT-LIDOS          PIC 9(05) VALUE ZEROES.
+           77 CT-GRAVADOS       PIC 9(05) VALUE ZEROES.
+           77 WS-HORA-INICIO    PIC 9(08) VALUE ZEROES.
+           77 WS-HORA-FIM       PIC 9(08) VALUE ZEROES.
+
+       01 TABELA-ESTADOS-DADOS.
+           02 FILLER PIC X(21) VALUE "ACACRE               ".
+           02 FILLER PIC X(21) VALUE "ALALAGOAS            ".
+           02 FILLER PIC X(21) VALUE "AMAMAZONAS           ".
+           02 FILLER PIC X(21) VALUE "APAMAPA              ".
+           02 FILLER PIC X(21) VALUE "BABAHIA              ".
+           02 FILLER PIC X(21) VALUE "CECEARA              ".
+           02 FILLER PIC X(21) VALUE "DFDISTRITO FEDERAL   ".
+           02 FILLER PIC X(21) VALUE "ESESPIRITO SANTO     ".
+           02 FILLER PIC X(21) VALUE "GOGOIAS              ".
+           02 FILLER PIC X(21) VALUE "MAMARANHAO           ".
+           02 FILLER PIC X(21) VALUE "MGMINAS GERAIS       ".
+           02 FILLER PIC X(21) VALUE "MSMATO GROSSO DO SUL ".
+           02 FILLER PIC X(21) VALUE "MTMATO GROSSO        ".
+           02 FILLER PIC X(21) VALUE "PAPARA               ".
+           02 FILLER PIC X(21) VALUE "PBPARAIBA            ".
+           02 FILLER PIC X(21) VALUE "PEPERNAMBUCO         ".
+           02 FILLER PIC X(21) VALUE "PIPIAUI              ".
+           02 FILLER PIC X(21) VALUE "PRPARANA             ".
+           02 FILLER PIC X(21) VALUE "RJRIO DE JANEIRO     ".
+           02 FILLER PIC X(21) VALUE "RNRIO GRANDE DO NORTE".
+           02 FILLER PIC X(21) VALUE "RORONDONIA           ".
+           02 FILLER PIC X(21) VALUE "RRRORAIMA            ".
+           02 FILLER PIC X(21) VALUE "RSRIO GRANDE DO SUL  ".
+           02 FILLER PIC X(21) VALUE "SCSANTA CATARINA     ".
+           02 FILLER PIC X(21) VALUE "SESERGIPE            ".
+           02 FILLER PIC X(21) VALUE "SPSAO PAULO          ".
+           02 FILLER PIC X(21) VALUE "TOTOCANTINS          ".
+       01 TABELA-ESTADOS REDEFINES TABELA-ESTADOS-DADOS.
+           02 TAB-ESTADO OCCURS 27 TIMES
+                         ASCENDING KEY TAB-UF
+                         INDEXED BY IDX-ESTADO.
+               03 TAB-UF      PIC X(02).
+               03 TAB-NOME    PIC X(19).
+
+       01 RANKING-VENDEDORES.
+           02 RANK-ITEM OCCURS 10 TIMES INDEXED BY IDX-RANK.
+               03 RANK-ESTADO PIC X(02).
+               03 RANK-NR     PIC 9(05).
+               03 RANK-NOME   PIC X(20).
+               03 RANK-VALOR  PIC S9(07)V99.
+
+       01 RANK-TEMP.
+           02 RANK-TEMP-ESTADO PIC X(02).
+           02 RANK-TEMP-NR     PIC 9(05).
+           02 RANK-TEMP-NOME   PIC X(20).
+           02 RANK-TEMP-VALOR  PIC 9(07)V99.
 
        01 CAB-01.
            02 FILLER    PIC X(22) VALUE SPACES.
@@ -88,22 +201,22 @@
            02 FILLER          PIC X(35) VALUE SPACES.
            02 FILLER          PIC X(18) VALUE "TOTAL DO VENDEDOR:".
            02 FILLER          PIC X(03) VALUE SPACES.
-           02 TOTAL-VEND-REL  PIC ZZZ.ZZZ.ZZ9,99.
-           02 FILLER          PIC X(10) VALUE SPACES.
+           02 TOTAL-VEND-REL  PIC -ZZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(09) VALUE SPACES.
 
        01 CAB-05.
            02 FILLER          PIC X(35) VALUE SPACES.
            02 FILLER          PIC X(16) VALUE "TOTAL DO ESTADO:".
            02 FILLER          PIC X(05) VALUE SPACES.
-           02 TOTAL-EST-REL   PIC ZZZ.ZZZ.ZZ9,99.
-           02 FILLER          PIC X(10) VALUE SPACES.
+           02 TOTAL-EST-REL   PIC -ZZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(09) VALUE SPACES.
 
        01 CAB-06.
            02 FILLER          PIC X(35) VALUE SPACES.
            02 FILLER          PIC X(19) VALUE "TOTAL DA COMPANHIA:".
            02 FILLER          PIC X(02) VALUE SPACES.
-           02 TOTAL-COMP-REL  PIC ZZZ.ZZZ.ZZ9,99.
-           02 FILLER          PIC X(10) VALUE SPACES.
+           02 TOTAL-COMP-REL  PIC -ZZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(09) VALUE SPACES.
 
        01 DETALHE.
            02 FILLER          PIC X(08)  VALUE SPACES.
@@ -114,61 +227,248 @@
            02 VAL-VENDA-REL   PIC Z.ZZZ.ZZ9,99.
            02 FILLER          PIC X(10) VALUE SPACES.
 
+       01 CAB-07.
+           02 FILLER    PIC X(25) VALUE SPACES.
+           02 FILLER    PIC X(30) VALUE
+                         "TOP 10 VENDEDORES DA COMPANHIA".
+           02 FILLER    PIC X(25) VALUE SPACES.
+
+       01 CAB-08.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 FILLER       PIC X(08) VALUE "POSICAO ".
+           02 FILLER       PIC X(03) VALUE SPACES.
+           02 FILLER       PIC X(06) VALUE "ESTADO".
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 FILLER       PIC X(15) VALUE "NRO DO VENDEDOR".
+           02 FILLER       PIC X(05) VALUE SPACES.
+           02 FILLER       PIC X(16) VALUE "NOME DO VENDEDOR".
+           02 FILLER       PIC X(06) VALUE SPACES.
+           02 FILLER       PIC X(14) VALUE "VALOR DA VENDA".
+
+       01 DETALHE-RANK.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 POSICAO-REL     PIC Z9.
+           02 FILLER          PIC X(07) VALUE SPACES.
+           02 ESTADO-RANK-REL PIC X(02).
+           02 FILLER          PIC X(09) VALUE SPACES.
+           02 NR-RANK-REL     PIC ZZZZZ.
+           02 FILLER          PIC X(11) VALUE SPACES.
+           02 NOME-RANK-REL   PIC X(20).
+           02 FILLER          PIC X(06) VALUE SPACES.
+           02 VALOR-RANK-REL  PIC -Z.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(01) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+       ACCEPT WS-HORA-INICIO FROM TIME.
+       PERFORM CARREGA-PARAMETROS.
        SORT TRAB
             ASCENDING ESTADO-TRAB
             ASCENDING NR-VENDEDOR-TRAB
-            USING ARQVENDA 
+            INPUT PROCEDURE SELECAO
             OUTPUT PROCEDURE GERA-REL.
        STOP RUN.
 
+       CARREGA-PARAMETROS.
+              MOVE "N" TO EXPORTA-CSV.
+              OPEN INPUT PARMVENDA.
+              IF WS-STATUS-PARM EQUAL "00"
+                 READ PARMVENDA
+                    NOT AT END
+                       MOVE MES-PARM         TO MES-SEL
+                       MOVE ANO-PARM         TO ANO-SEL
+                       MOVE EXPORTA-CSV-PARM TO EXPORTA-CSV
+                 END-READ
+                 CLOSE PARMVENDA
+              END-IF.
+
+       LEITURA-ENT.
+              READ ARQVENDA AT END MOVE 1 TO FIM-LEITURA.
+              IF FIM-LEITURA NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+              END-IF.
+
+       PROCESSA-SELECAO.
+              IF (MES-SEL EQUAL 0 OR MES-VENDA-ENT EQUAL MES-SEL) AND
+                 (ANO-SEL EQUAL 0 OR ANO-VENDA-ENT EQUAL ANO-SEL)
+                 MOVE ESTADO-ENT        TO ESTADO-TRAB
+                 MOVE NR-VENDEDOR-ENT   TO NR-VENDEDOR-TRAB
+                 MOVE NOME-VENDEDOR-ENT TO NOME-VENDEDOR-TRAB
+                 MOVE VAL-VENDA-ENT     TO VAL-VENDA-TRAB
+                 MOVE DATA-VENDA-ENT    TO DATA-VENDA-TRAB
+                 MOVE TIPO-VENDA-ENT    TO TIPO-VENDA-TRAB
+                 RELEASE REG-TRAB
+              END-IF.
+              PERFORM LEITURA-ENT.
+
+       SELECAO SECTION.
+              OPEN INPUT ARQVENDA.
+              PERFORM LEITURA-ENT.
+              PERFORM PROCESSA-SELECAO UNTIL FIM-LEITURA EQUAL 1.
+              CLOSE ARQVENDA.
+
+       GERA-REL SECTION.
+              PERFORM INICIO.
+              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+              PERFORM CABECALHO-FIM.
+              IF QTD-RANK GREATER THAN 0
+                 PERFORM IMPRIME-RANKING
+              END-IF.
+              PERFORM LIMPA-CKPT.
+              PERFORM FIM.
+
        INICIO.
-              OPEN INPUT ARQVENDA OUTPUT RELVENDA.
+              OPEN INPUT CKPT-EX05.
+              IF WS-STATUS-CKPT EQUAL "00"
+                 READ CKPT-EX05
+                    AT END
+                       MOVE "N" TO RETOMANDO
+                    NOT AT END
+                       MOVE "S" TO RETOMANDO
+                       MOVE ESTADO-CKPT TO ESTADO-RETOMA
+                 END-READ
+                 CLOSE CKPT-EX05
+              ELSE
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+              IF RETOMANDO EQUAL "S"
+                 OPEN EXTEND RELVENDA
+              ELSE
+                 OPEN OUTPUT RELVENDA
+              END-IF.
+              IF EXPORTA-CSV EQUAL "S"
+                 IF RETOMANDO EQUAL "S"
+                    OPEN EXTEND RELVENDA-CSV
+                 ELSE
+                    OPEN OUTPUT RELVENDA-CSV
+                 END-IF
+              END-IF.
               PERFORM VERIFICA-FIM.
 
        VERIFICA-FIM.
               RETURN TRAB AT END MOVE 1 TO FIM-ARQ.
 
+       VERIFICA-RETOMADA.
+              IF ESTADO-TRAB NOT GREATER THAN ESTADO-RETOMA
+                 MOVE "S" TO PULAR-REG
+              ELSE
+                 MOVE "N" TO PULAR-REG
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+
+       GRAVA-CKPT.
+              OPEN OUTPUT CKPT-EX05.
+              MOVE ESTADO-ATUAL TO ESTADO-CKPT.
+              WRITE REG-CKPT-EX05.
+              CLOSE CKPT-EX05.
+
+       LIMPA-CKPT.
+              OPEN OUTPUT CKPT-EX05.
+              CLOSE CKPT-EX05.
+
        FIM.
-           CLOSE ARQVENDA RELVENDA.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           DISPLAY "TOTAL LIDO DE ARQVENDA  : " CT-LIDOS.
+           DISPLAY "TOTAL DE LINHAS GRAVADAS: " CT-GRAVADOS.
+           DISPLAY "HORA DE INICIO          : " WS-HORA-INICIO.
+           DISPLAY "HORA DE TERMINO         : " WS-HORA-FIM.
+           CLOSE RELVENDA.
+           IF EXPORTA-CSV EQUAL "S"
+              CLOSE RELVENDA-CSV
+           END-IF.
+
+       GRAVA-CSV-DET.
+           IF EXPORTA-CSV EQUAL "S"
+              MOVE "DETALHE"         TO TIPO-CSV
+              MOVE ESTADO-ATUAL      TO ESTADO-CSV
+              MOVE NR-VENDEDOR-TRAB  TO NR-VEND-CSV
+              MOVE NOME-VENDEDOR-TRAB TO NOME-CSV
+              MOVE VAL-VENDA-TRAB    TO VALOR-CSV
+              WRITE LINHA-CSV
+           END-IF.
+
+       GRAVA-CSV-VEND.
+           IF EXPORTA-CSV EQUAL "S"
+              MOVE "TOT-VEND"        TO TIPO-CSV
+              MOVE ESTADO-ATUAL      TO ESTADO-CSV
+              MOVE NR-VENDEDOR-ATUAL TO NR-VEND-CSV
+              MOVE NOME-VENDEDOR-ATUAL TO NOME-CSV
+              MOVE TOTAL-VENDEDOR    TO VALOR-CSV
+              WRITE LINHA-CSV
+           END-IF.
+
+       GRAVA-CSV-EST.
+           IF EXPORTA-CSV EQUAL "S"
+              MOVE "TOT-ESTADO"      TO TIPO-CSV
+              MOVE ESTADO-ATUAL      TO ESTADO-CSV
+              MOVE 0                 TO NR-VEND-CSV
+              MOVE SPACES            TO NOME-CSV
+              MOVE TOTAL-ESTADO      TO VALOR-CSV
+              WRITE LINHA-CSV
+           END-IF.
+
+       GRAVA-CSV-COMP.
+           IF EXPORTA-CSV EQUAL "S"
+              MOVE "TOT-EMPRESA"     TO TIPO-CSV
+              MOVE SPACES            TO ESTADO-CSV
+              MOVE 0                 TO NR-VEND-CSV
+              MOVE SPACES            TO NOME-CSV
+              MOVE TOTAL-COMPANHIA   TO VALOR-CSV
+              WRITE LINHA-CSV
+           END-IF.
 
        PRINCIPAL.
+           IF RETOMANDO EQUAL "S"
+              PERFORM VERIFICA-RETOMADA
+           ELSE
+              MOVE "N" TO PULAR-REG
+           END-IF.
+
+           IF PULAR-REG EQUAL "N"
            IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB
                IF CT-PAG NOT EQUAL 0
                    MOVE TOTAL-VENDEDOR TO TOTAL-VEND-REL
                    WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 2 LINES
+                   PERFORM GRAVA-CSV-VEND
+                   PERFORM ATUALIZA-RANKING
                    MOVE 1 TO AUX
                    MOVE TOTAL-ESTADO TO TOTAL-EST-REL
                    ADD  TOTAL-ESTADO TO TOTAL-COMPANHIA
                    WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 2 LINES
+                   PERFORM GRAVA-CSV-EST
+                   PERFORM GRAVA-CKPT
                END-IF
                MOVE ESTADO-TRAB TO ESTADO-ATUAL
                PERFORM PEGA-NOME-ESTADO
-               MOVE ESTADOS(INDICE) TO ESTADO-REL
                MOVE 0 TO TOTAL-VENDEDOR
                MOVE 0 TO TOTAL-ESTADO
                PERFORM AVANCA-PAGINA
                PERFORM CABECALHO
-           END-IF.
+           END-IF
            IF NR-VENDEDOR-ATUAL NOT EQUAL NR-VENDEDOR-TRAB
                IF AUX NOT EQUAL 1
                    MOVE TOTAL-VENDEDOR TO TOTAL-VEND-REL
                    WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 2 LINES
+                   PERFORM GRAVA-CSV-VEND
+                   PERFORM ATUALIZA-RANKING
                END-IF
                MOVE 0 TO AUX
                MOVE NR-VENDEDOR-TRAB TO NR-VENDEDOR-ATUAL
+               MOVE NOME-VENDEDOR-TRAB TO NOME-VENDEDOR-ATUAL
                MOVE NR-VENDEDOR-TRAB   TO NR-REL
                MOVE NOME-VENDEDOR-TRAB TO NOME-REL
                MOVE VAL-VENDA-TRAB     TO VAL-VENDA-REL
                WRITE REG-ATR FROM DETALHE AFTER ADVANCING 2 LINES
+               PERFORM GRAVA-CSV-DET
                ADD 1 TO CT-LIN
-               MOVE VAL-VENDA-TRAB     TO TOTAL-VENDEDOR
+               ADD 1 TO CT-GRAVADOS
+               MOVE 0                  TO TOTAL-VENDEDOR
+               PERFORM ACUMULA-VALOR
                MOVE 0                  TO NR-REL
                MOVE SPACES             TO NOME-REL
-               ADD  VAL-VENDA-TRAB     TO TOTAL-ESTADO
            ELSE
                PERFORM IMPRESSAO
+           END-IF
            END-IF.
            PERFORM VERIFICA-FIM.
 
@@ -181,11 +481,21 @@
 
        IMPDET.
               MOVE VAL-VENDA-TRAB TO VAL-VENDA-REL.
-              ADD  VAL-VENDA-TRAB TO TOTAL-VENDEDOR.
-              ADD  VAL-VENDA-TRAB TO TOTAL-ESTADO.
+              PERFORM ACUMULA-VALOR.
 
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+              PERFORM GRAVA-CSV-DET.
               ADD 1 TO CT-LIN.
+              ADD 1 TO CT-GRAVADOS.
+
+       ACUMULA-VALOR.
+              IF VENDA-DEVOLUCAO-TRAB
+                 SUBTRACT VAL-VENDA-TRAB FROM TOTAL-VENDEDOR
+                 SUBTRACT VAL-VENDA-TRAB FROM TOTAL-ESTADO
+              ELSE
+                 ADD VAL-VENDA-TRAB TO TOTAL-VENDEDOR
+                 ADD VAL-VENDA-TRAB TO TOTAL-ESTADO
+              END-IF.
 
        CABECALHO.
               MOVE CT-PAG TO VAR-PAG.
@@ -204,125 +514,66 @@
               MOVE TOTAL-ESTADO TO TOTAL-EST-REL
               ADD  TOTAL-ESTADO TO TOTAL-COMPANHIA
               MOVE TOTAL-COMPANHIA TO TOTAL-COMP-REL.
+              PERFORM ATUALIZA-RANKING.
               WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 2 LINES.
+              PERFORM GRAVA-CSV-VEND.
               WRITE REG-ATR FROM CAB-05 AFTER ADVANCING 2 LINES.
+              PERFORM GRAVA-CSV-EST.
               WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 2 LINES.
-
-       ALIMENTA-ESTADOS.
-              MOVE "ACRE"                TO ESTADOS(01).
-              MOVE "ALAGOAS"             TO ESTADOS(02).
-              MOVE "AMAPA"               TO ESTADOS(03).
-              MOVE "AMAZONAS"            TO ESTADOS(04).
-              MOVE "BAHIA"               TO ESTADOS(05).
-              MOVE "CEARA"               TO ESTADOS(06).
-              MOVE "DISTRITO FEDERAL"    TO ESTADOS(07).
-              MOVE "ESPIRITO SANTO"      TO ESTADOS(08).
-              MOVE "GOIAS"               TO ESTADOS(09).
-              MOVE "MARANHAO"            TO ESTADOS(10).
-              MOVE "MATO GROSSO"         TO ESTADOS(11).
-              MOVE "MATO GROSSO DO SUL"  TO ESTADOS(12).
-              MOVE "MINAS GERAIS"        TO ESTADOS(13).
-              MOVE "PARA"                TO ESTADOS(14).
-              MOVE "PARAIBA"             TO ESTADOS(15).
-              MOVE "PARANA"              TO ESTADOS(16).
-              MOVE "PERNAMBUCO"          TO ESTADOS(17).
-              MOVE "PIAUI"               TO ESTADOS(18).
-              MOVE "RIO DE JANEIRO"      TO ESTADOS(19).
-              MOVE "RIO GRANDE DO NORTE" TO ESTADOS(20).
-              MOVE "RIO GRANDE DO SUL"   TO ESTADOS(21).
-              MOVE "RONDONIA"            TO ESTADOS(22).
-              MOVE "RORAIMA"             TO ESTADOS(23).
-              MOVE "SANTA CATARINA"      TO ESTADOS(24).
-              MOVE "SAO PAULO"           TO ESTADOS(25).
-              MOVE "SERGIPE"             TO ESTADOS(26).
-              MOVE "TOCANTINS"           TO ESTADOS(27).
+              PERFORM GRAVA-CSV-COMP.
 
        PEGA-NOME-ESTADO.
-              IF ESTADO-ATUAL EQUAL "AC" OR "ac" MOVE 01 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "AL" OR "al" MOVE 02 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "AP" OR "ap" MOVE 03 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "AM" OR "am" MOVE 04 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "BA" OR "ba" MOVE 05 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "CE" OR "ce" MOVE 06 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "DF" OR "df" MOVE 07 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "ES" OR "es" MOVE 08 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "GO" OR "go" MOVE 09 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "MA" OR "ma" MOVE 10 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "MT" OR "mt" MOVE 11 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "MS" OR "ms" MOVE 12 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "MG" OR "mg" MOVE 13 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "PA" OR "pa" MOVE 14 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "PB" OR "pb" MOVE 15 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "PR" OR "pr" MOVE 16 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "PE" OR "pe" MOVE 17 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "PI" OR "pi" MOVE 18 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "RJ" OR "rj" MOVE 19 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "RN" OR "rn" MOVE 20 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "RS" OR "rs" MOVE 21 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "RO" OR "ro" MOVE 22 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "RR" OR "rr" MOVE 23 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "SC" OR "sc" MOVE 24 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "SP" OR "sp" MOVE 25 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "SE" OR "se" MOVE 26 TO INDICE 
-                 NEXT SENTENCE
-              END-IF
-              IF ESTADO-ATUAL EQUAL "TO" OR "to" MOVE 27 TO INDICE 
-                 NEXT SENTENCE
+              SET IDX-ESTADO TO 1.
+              SEARCH ALL TAB-ESTADO
+                  WHEN TAB-UF(IDX-ESTADO) EQUAL ESTADO-ATUAL
+                       MOVE TAB-NOME(IDX-ESTADO) TO ESTADO-REL
+              END-SEARCH.
+
+       ATUALIZA-RANKING.
+              IF QTD-RANK LESS THAN 10
+                 ADD 1 TO QTD-RANK
+                 MOVE ESTADO-ATUAL       TO RANK-ESTADO(QTD-RANK)
+                 MOVE NR-VENDEDOR-ATUAL  TO RANK-NR(QTD-RANK)
+                 MOVE NOME-VENDEDOR-ATUAL TO RANK-NOME(QTD-RANK)
+                 MOVE TOTAL-VENDEDOR     TO RANK-VALOR(QTD-RANK)
+                 SET IDX-RANK TO QTD-RANK
+                 PERFORM ORDENA-RANKING
+              ELSE
+                 IF TOTAL-VENDEDOR GREATER THAN RANK-VALOR(10)
+                    MOVE ESTADO-ATUAL       TO RANK-ESTADO(10)
+                    MOVE NR-VENDEDOR-ATUAL  TO RANK-NR(10)
+                    MOVE NOME-VENDEDOR-ATUAL TO RANK-NOME(10)
+                    MOVE TOTAL-VENDEDOR     TO RANK-VALOR(10)
+                    SET IDX-RANK TO 10
+                    PERFORM ORDENA-RANKING
+                 END-IF
               END-IF.
 
-       GERA-REL SECTION.
-              PERFORM INICIO.
-              PERFORM ALIMENTA-ESTADOS.
-              PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
-              PERFORM CABECALHO-FIM.
-              PERFORM FIM.
+       ORDENA-RANKING.
+              PERFORM SOBE-RANKING UNTIL IDX-RANK EQUAL 1 OR
+                      RANK-VALOR(IDX-RANK) NOT GREATER THAN
+                      RANK-VALOR(IDX-RANK - 1).
+
+       SOBE-RANKING.
+              MOVE RANK-ITEM(IDX-RANK)     TO RANK-TEMP.
+              MOVE RANK-ITEM(IDX-RANK - 1) TO RANK-ITEM(IDX-RANK).
+              MOVE RANK-TEMP               TO RANK-ITEM(IDX-RANK - 1).
+              SET IDX-RANK DOWN BY 1.
+
+       IMPRIME-RANKING.
+              MOVE 0 TO POSICAO-NUM.
+              WRITE REG-ATR FROM CAB-07 AFTER ADVANCING PAGE.
+              WRITE REG-ATR FROM CAB-08 AFTER ADVANCING 2 LINES.
+              SET IDX-RANK TO 1.
+              PERFORM IMPRIME-RANK-LINHA UNTIL IDX-RANK GREATER THAN
+                      QTD-RANK.
+
+       IMPRIME-RANK-LINHA.
+              ADD 1 TO POSICAO-NUM.
+              MOVE POSICAO-NUM          TO POSICAO-REL.
+              MOVE RANK-ESTADO(IDX-RANK) TO ESTADO-RANK-REL.
+              MOVE RANK-NR(IDX-RANK)     TO NR-RANK-REL.
+              MOVE RANK-NOME(IDX-RANK)   TO NOME-RANK-REL.
+              MOVE RANK-VALOR(IDX-RANK)  TO VALOR-RANK-REL.
+              WRITE REG-ATR FROM DETALHE-RANK AFTER ADVANCING 1 LINE.
+              SET IDX-RANK UP BY 1.
