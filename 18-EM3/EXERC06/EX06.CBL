@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.   
-       PROGRAM-ID.    EX06.
+       PROGRAM-ID.    EX06FOLHA.
        AUTHOR.        LETICIA CANDIDO.
        INSTALLATION.  FATECSP.
        DATE-WRITTEN.  12/11/2023.
@@ -15,10 +15,16 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADVEND ASSIGN TO DISK 
+       SELECT CADVEND ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT REL-PAG ASSIGN TO DISK.
        SELECT TRAB    ASSIGN TO DISK.
+       SELECT PARMCOMIS ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-PARM.
+       SELECT CKPT-EX06 ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
 
@@ -35,12 +41,30 @@
            02 VAL-VEND-ENT  PIC 9(07)V99.
            02 SAL-FIXO-ENT  PIC 9(07)V99.
            02 DENCONTO-ENT  PIC 9(05)V99.
+           02 HORAS-EXTRA-ENT PIC 9(03).
 
        FD REL-PAG
            LABEL RECORD IS OMITTED.
 
        01 REG-ATR          PIC X(80).
 
+       FD PARMCOMIS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMCOMIS".
+
+       01 REG-PARM-COMIS.
+           02 QTD-FAIXAS-PARM  PIC 9(02).
+           02 FAIXA-PARM OCCURS 5 TIMES
+                         INDEXED BY IDX-FAIXA.
+               03 LIMITE-FAIXA-PARM PIC 9(07)V99.
+               03 TAXA-FAIXA-PARM   PIC 9V9999.
+
+       FD CKPT-EX06
+           LABEL RECORD IS OMITTED.
+
+       01 REG-CKPT-EX06.
+           02 COD-DEP-CKPT      PIC X(01).
+
        SD TRAB.
 
        01 REG-TRAB.
@@ -51,10 +75,16 @@
            02 VAL-VEND-TRAB PIC 9(07)V99.
            02 SAL-FIXO-TRAB PIC 9(07)V99.
            02 DENCONTO-TRAB PIC 9(05)V99.
+           02 HORAS-EXTRA-TRAB PIC 9(03).
 
        WORKING-STORAGE SECTION.
 
            77 FIM-ARQ          PIC 9(01) VALUE 0.
+           77 WS-STATUS-CKPT   PIC X(02).
+           77 WS-STATUS-PARM   PIC X(02).
+           77 RETOMANDO        PIC X(01) VALUE "N".
+           77 PULAR-REG        PIC X(01) VALUE "N".
+           77 COD-DEP-RETOMA   PIC X(01) VALUE SPACES.
            77 CT-PAG           PIC 9(03) VALUE 0.
            77 CT-LIN           PIC 9(02) VALUE 41.
            77 COMISSAO         PIC 9(07)V99.
@@ -65,6 +95,19 @@
            77 COD-DEP-ATUAL    PIC X(01).
            77 COD-SEC-ATUAL    PIC X(01).
            77 FLAG-01          PIC 9(01) VALUE 1.
+           77 VALOR-HORA       PIC 9(05)V9999.
+           77 PAG-EXTRA        PIC 9(07)V99.
+           77 INSS-TRAB        PIC 9(07)V99.
+           77 IRRF-TRAB        PIC 9(07)V99.
+           77 BASE-IRRF        PIC 9(07)V99.
+           77 INSS-PERC        PIC 9V9999 VALUE 0,0800.
+           77 IRRF-PERC        PIC 9V9999 VALUE 0,1500.
+           77 IRRF-LIMITE      PIC 9(07)V99 VALUE 2000,00.
+           77 TOTAL-COMPANHIA  PIC 9(12)V99 VALUE 0.
+           77 CT-LIDOS         PIC 9(05) VALUE ZEROES.
+           77 CT-GRAVADOS      PIC 9(05) VALUE ZEROES.
+           77 WS-HORA-INICIO   PIC 9(08) VALUE ZEROES.
+           77 WS-HORA-FIM      PIC 9(08) VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER    PIC X(29) VALUE SPACES.
@@ -113,6 +156,12 @@
            02 TOTAL-SAL-DEP-REL PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
            02 FILLER PIC X(27) VALUE SPACES.
 
+       01 CAB-07.
+           02 FILLER PIC X(38) VALUE
+                    "TOTAL GERAL DE SALARIOS DA COMPANHIA: ".
+           02 TOTAL-COMPANHIA-REL PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+           02 FILLER PIC X(24) VALUE SPACES.
+
        01 DETALHE.
            02 COD-VEND-REL PIC 9(05).
            02 FILLER       PIC X(01) VALUE SPACES.
@@ -123,14 +172,27 @@
            02 COMISSAO-REL PIC ZZZZZZ9,99.
            02 FILLER       PIC X(01) VALUE SPACES.
            02 SAL-BRUT-REL PIC ZZZZZZ9,99.
-           02 FILLER       PIC X(01) VALUE SPACES.
+           02 FILLER       PIC X(21) VALUE SPACES.
+
+       01 DETALHE-ENCARGOS.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 FILLER       PIC X(05) VALUE "INSS:".
+           02 INSS-REL     PIC ZZZZ9,99.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 FILLER       PIC X(05) VALUE "IRRF:".
+           02 IRRF-REL     PIC ZZZZ9,99.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 FILLER       PIC X(05) VALUE "DESC:".
            02 DESCONTO-REL PIC ZZZZ9,99.
-           02 FILLER       PIC X(01) VALUE SPACES.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 FILLER       PIC X(08) VALUE "LIQUIDO:".
            02 SAL-LIQU-REL PIC ZZZZZZ9,99.
-           02 FILLER       PIC X(01) VALUE SPACES.
+           02 FILLER       PIC X(15) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+       ACCEPT WS-HORA-INICIO FROM TIME.
+       PERFORM CARREGA-PARAMETROS.
        SORT TRAB
             ASCENDING COD-DEP-TRAB
             ASCENDING COD-SEC-TRAB
@@ -138,26 +200,101 @@
             OUTPUT PROCEDURE GERA-REL.
        STOP RUN.
 
+       CARREGA-PARAMETROS.
+              MOVE 3               TO QTD-FAIXAS-PARM.
+              MOVE 0001000,00      TO LIMITE-FAIXA-PARM(1).
+              MOVE 0,0500          TO TAXA-FAIXA-PARM(1).
+              MOVE 0003000,00      TO LIMITE-FAIXA-PARM(2).
+              MOVE 0,1000          TO TAXA-FAIXA-PARM(2).
+              MOVE 9999999,99      TO LIMITE-FAIXA-PARM(3).
+              MOVE 0,1500          TO TAXA-FAIXA-PARM(3).
+              OPEN INPUT PARMCOMIS.
+              IF WS-STATUS-PARM EQUAL "00"
+                 READ PARMCOMIS
+                     AT END
+                         MOVE 3               TO QTD-FAIXAS-PARM
+                         MOVE 0001000,00      TO LIMITE-FAIXA-PARM(1)
+                         MOVE 0,0500          TO TAXA-FAIXA-PARM(1)
+                         MOVE 0003000,00      TO LIMITE-FAIXA-PARM(2)
+                         MOVE 0,1000          TO TAXA-FAIXA-PARM(2)
+                         MOVE 9999999,99      TO LIMITE-FAIXA-PARM(3)
+                         MOVE 0,1500          TO TAXA-FAIXA-PARM(3)
+                 END-READ
+                 CLOSE PARMCOMIS
+              END-IF.
+
        INICIO.
-              OPEN INPUT CADVEND OUTPUT REL-PAG.
+              OPEN INPUT CKPT-EX06.
+              IF WS-STATUS-CKPT EQUAL "00"
+                 READ CKPT-EX06
+                    AT END
+                       MOVE "N" TO RETOMANDO
+                    NOT AT END
+                       MOVE "S" TO RETOMANDO
+                       MOVE COD-DEP-CKPT TO COD-DEP-RETOMA
+                 END-READ
+                 CLOSE CKPT-EX06
+              ELSE
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+              IF RETOMANDO EQUAL "S"
+                 OPEN INPUT CADVEND EXTEND REL-PAG
+              ELSE
+                 OPEN INPUT CADVEND OUTPUT REL-PAG
+              END-IF.
               PERFORM VERIFICA-FIM.
 
        VERIFICA-FIM.
               RETURN TRAB AT END MOVE 1 TO FIM-ARQ.
+              IF FIM-ARQ NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+              END-IF.
+
+       VERIFICA-RETOMADA.
+              IF COD-DEP-TRAB NOT GREATER THAN COD-DEP-RETOMA
+                 MOVE "S" TO PULAR-REG
+              ELSE
+                 MOVE "N" TO PULAR-REG
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+
+       GRAVA-CKPT.
+              OPEN OUTPUT CKPT-EX06.
+              MOVE COD-DEP-ATUAL TO COD-DEP-CKPT.
+              WRITE REG-CKPT-EX06.
+              CLOSE CKPT-EX06.
+
+       LIMPA-CKPT.
+              OPEN OUTPUT CKPT-EX06.
+              CLOSE CKPT-EX06.
 
        FIM.
+              ACCEPT WS-HORA-FIM FROM TIME.
+              DISPLAY "TOTAL LIDO DE CADVEND   : " CT-LIDOS.
+              DISPLAY "TOTAL GRAVADO EM REL-PAG: " CT-GRAVADOS.
+              DISPLAY "HORA DE INICIO          : " WS-HORA-INICIO.
+              DISPLAY "HORA DE TERMINO         : " WS-HORA-FIM.
               CLOSE CADVEND REL-PAG.
 
        PRINCIPAL.
+              IF RETOMANDO EQUAL "S"
+                 PERFORM VERIFICA-RETOMADA
+              ELSE
+                 MOVE "N" TO PULAR-REG
+              END-IF
+
+              IF PULAR-REG EQUAL "N"
+
               IF COD-DEP-ATUAL NOT EQUAL COD-DEP-TRAB
 
                  IF CT-PAG NOT EQUAL 0
                      PERFORM CABECALHO-SECAO-DEPARTAMENTO
+                     PERFORM GRAVA-CKPT
                  END-IF
 
                  MOVE 0 TO TOTAL-SAL-DEP
 
-                 MOVE COD-DEP-TRAB  TO COD-DEP-ATUAL 
+                 MOVE COD-DEP-TRAB  TO COD-DEP-ATUAL
                  MOVE COD-DEP-ATUAL TO COD-DEP-REL
 
                  PERFORM AVANCA-PAGINA
@@ -171,7 +308,7 @@
 
               IF COD-SEC-ATUAL NOT EQUAL COD-SEC-TRAB
 
-                 MOVE COD-SEC-TRAB  TO COD-SEC-ATUAL 
+                 MOVE COD-SEC-TRAB  TO COD-SEC-ATUAL
                  MOVE COD-SEC-ATUAL TO COD-SEC-REL
 
                  IF FLAG-01 NOT EQUAL 1
@@ -188,7 +325,9 @@
 
               END-IF
 
-              PERFORM IMPRESSAO.
+              PERFORM IMPRESSAO
+
+              END-IF.
               PERFORM VERIFICA-FIM.
 
        IMPRESSAO.
@@ -199,21 +338,41 @@
 
        IMPDET.
               PERFORM CALCULA-COMISSAO.
-              ADD SAL-FIXO-TRAB COMISSAO GIVING SAL-BRUTO.
-              SUBTRACT DENCONTO-TRAB FROM SAL-BRUTO GIVING SAL-LIQUIDO.
+              COMPUTE VALOR-HORA ROUNDED = SAL-FIXO-TRAB / 220.
+              COMPUTE PAG-EXTRA ROUNDED =
+                      HORAS-EXTRA-TRAB * VALOR-HORA * 1,5.
+              ADD SAL-FIXO-TRAB COMISSAO PAG-EXTRA GIVING SAL-BRUTO.
+
+              MULTIPLY SAL-BRUTO BY INSS-PERC GIVING INSS-TRAB ROUNDED.
+              SUBTRACT INSS-TRAB FROM SAL-BRUTO GIVING BASE-IRRF.
+              IF BASE-IRRF GREATER THAN IRRF-LIMITE
+                 MULTIPLY BASE-IRRF BY IRRF-PERC GIVING IRRF-TRAB
+                          ROUNDED
+              ELSE
+                 MOVE 0 TO IRRF-TRAB
+              END-IF.
+              SUBTRACT INSS-TRAB IRRF-TRAB DENCONTO-TRAB FROM SAL-BRUTO
+                       GIVING SAL-LIQUIDO.
 
               MOVE COD-VEND-TRAB TO COD-VEND-REL.
               MOVE NOME-TRAB     TO NOME-REL.
               MOVE SAL-FIXO-TRAB TO SAL-FIXO-REL.
               MOVE COMISSAO      TO COMISSAO-REL.
               MOVE SAL-BRUTO     TO SAL-BRUT-REL.
-              MOVE SAL-LIQUIDO   TO SAL-LIQU-REL.
-              MOVE DENCONTO-TRAB TO DESCONTO-REL.
-
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
               ADD 1 TO CT-LIN.
 
-              ADD SAL-LIQUIDO    TO TOTAL-SAL-DEP   TOTAL-SAL-SEC.
+              MOVE INSS-TRAB     TO INSS-REL.
+              MOVE IRRF-TRAB     TO IRRF-REL.
+              MOVE DENCONTO-TRAB TO DESCONTO-REL.
+              MOVE SAL-LIQUIDO   TO SAL-LIQU-REL.
+              WRITE REG-ATR FROM DETALHE-ENCARGOS
+                   AFTER ADVANCING 1 LINE.
+              ADD 1 TO CT-LIN.
+
+              ADD SAL-LIQUIDO    TO TOTAL-SAL-DEP   TOTAL-SAL-SEC
+                                    TOTAL-COMPANHIA.
+              ADD 1 TO CT-GRAVADOS.
 
        AVANCA-PAGINA.
               ADD  1 TO CT-PAG.
@@ -227,15 +386,28 @@
                     MOVE TOTAL-SAL-DEP TO TOTAL-SAL-DEP-REL.
                     WRITE REG-ATR FROM CAB-06 AFTER ADVANCING 1 LINE.
 
+       CABECALHO-COMPANHIA.
+              PERFORM AVANCA-PAGINA.
+              MOVE CT-PAG TO VAR-PAG.
+              WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
+              MOVE TOTAL-COMPANHIA TO TOTAL-COMPANHIA-REL.
+              WRITE REG-ATR FROM CAB-07 AFTER ADVANCING 3 LINES.
+
        CALCULA-COMISSAO.
-              IF VAL-VEND-TRAB NOT GREATER THAN 1000
-                 MULTIPLY VAL-VEND-TRAB BY 0,05 GIVING COMISSAO
-              ELSE
-                 IF VAL-VEND-TRAB NOT GREATER THAN 3000
-                    MULTIPLY VAL-VEND-TRAB BY 0,10 GIVING COMISSAO
-                 ELSE
-                    MULTIPLY VAL-VEND-TRAB BY 0,15 GIVING COMISSAO
-                 END-IF
+              PERFORM PESQUISA-FAIXA.
+              MULTIPLY VAL-VEND-TRAB BY TAXA-FAIXA-PARM(IDX-FAIXA)
+                       GIVING COMISSAO.
+
+       PESQUISA-FAIXA.
+              SET IDX-FAIXA TO 1.
+              PERFORM TESTA-FAIXA UNTIL
+                      VAL-VEND-TRAB NOT GREATER THAN
+                      LIMITE-FAIXA-PARM(IDX-FAIXA)
+                      OR IDX-FAIXA EQUAL QTD-FAIXAS-PARM.
+
+       TESTA-FAIXA.
+              IF VAL-VEND-TRAB GREATER THAN LIMITE-FAIXA-PARM(IDX-FAIXA)
+                 SET IDX-FAIXA UP BY 1
               END-IF.
 
        CABECALHO-DEPARTAMENTO.
@@ -247,4 +419,6 @@
               PERFORM INICIO.
               PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
               PERFORM CABECALHO-SECAO-DEPARTAMENTO.
+              PERFORM CABECALHO-COMPANHIA.
+              PERFORM LIMPA-CKPT.
               PERFORM FIM.
