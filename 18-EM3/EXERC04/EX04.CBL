@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.   
-       PROGRAM-ID.    EX04.
+       PROGRAM-ID.    EX04LOC.
        AUTHOR.        Leticia Candido.
        INSTALLATION.  FATEC-SP.
        DATE-WRITTEN.  13/11/2023.
@@ -15,11 +15,19 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CAD-CLI ASSIGN TO DISK 
+           SELECT CAD-CLI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REL-GRL ASSIGN TO DISK.
            SELECT TRAB    ASSIGN TO DISK.
-       
+           SELECT REL-EXP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMEXP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM.
+           SELECT CKPT-EX04 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -45,19 +53,60 @@
            02 CIDADE-TRAB    PIC X(30).
            02 EMAIL-TRAB     PIC X(30).
 
-       FD REL-GRL 
+       FD REL-GRL
            LABEL RECORD IS OMITTED.
 
        01 REG-ATR          PIC X(80).
 
+       FD REL-EXP
+           LABEL RECORD IS OMITTED.
+
+       01 LINHA-EXP.
+           02 CODIGO-EXP    PIC 9(03).
+           02 FILLER        PIC X(01) VALUE "|".
+           02 CPF-EXP       PIC 9(11).
+           02 FILLER        PIC X(01) VALUE "|".
+           02 NOME-EXP      PIC X(30).
+           02 FILLER        PIC X(01) VALUE "|".
+           02 ESTADO-EXP    PIC X(02).
+           02 FILLER        PIC X(01) VALUE "|".
+           02 CIDADE-EXP    PIC X(30).
+           02 FILLER        PIC X(01) VALUE "|".
+           02 EMAIL-EXP     PIC X(30).
+
+       FD PARMEXP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMEXP.DAT".
+
+       01 REG-PARM-EXP.
+           02 EXPORTA-EXP-PARM PIC X(01).
+
+       FD CKPT-EX04
+           LABEL RECORD IS OMITTED.
+
+       01 REG-CKPT-EX04.
+           02 ESTADO-CKPT   PIC X(02).
+
        WORKING-STORAGE SECTION.
 
            77 FIM-ARQ       PIC 9(01) VALUE 0.
+           77 WS-STATUS-CKPT PIC X(02).
+           77 WS-STATUS-PARM PIC X(02).
+           77 RETOMANDO      PIC X(01) VALUE "N".
+           77 PULAR-REG      PIC X(01) VALUE "N".
+           77 ESTADO-RETOMA  PIC X(02) VALUE SPACES.
+           77 EXPORTA-EXP    PIC X(01) VALUE "N".
            77 CT-PAG        PIC 9(02) VALUE 0.
            77 CT-LIN        PIC 9(02) VALUE 21.
            77 ESTADO-ATUAL  PIC X(02).
            77 CIDADE-ATUAL  PIC X(30).
            77 FLAG-1        PIC 9(01) VALUE 1.
+           77 CT-CIDADE     PIC 9(04) VALUE ZEROES.
+           77 CT-ESTADO     PIC 9(04) VALUE ZEROES.
+           77 CT-GERAL      PIC 9(04) VALUE ZEROES.
+           77 CT-LIDOS      PIC 9(04) VALUE ZEROES.
+           77 WS-HORA-INICIO PIC 9(08) VALUE ZEROES.
+           77 WS-HORA-FIM    PIC 9(08) VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER      PIC X(23) VALUE SPACES.
@@ -92,9 +141,35 @@
            02 NOME-REL    PIC X(30).
            02 FILLER      PIC X(03) VALUE SPACES.
            02 EMAIL-REL   PIC X(30).
-         
+
+       01 DETALHE-CIDADE.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(28) VALUE
+                                 "TOTAL DE CLIENTES NA CIDADE:".
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 TOTAL-CIDADE-REL  PIC 9(4).
+           02 FILLER            PIC X(42) VALUE SPACES.
+
+       01 DETALHE-ESTADO.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(28) VALUE
+                                 "TOTAL DE CLIENTES NO ESTADO:".
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 TOTAL-ESTADO-REL  PIC 9(4).
+           02 FILLER            PIC X(42) VALUE SPACES.
+
+       01 DETALHE-FINAL.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(18) VALUE "TOTAL DE CLIENTES:".
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 TOTAL-GERAL-REL   PIC 9(4).
+           02 FILLER            PIC X(52) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+       ACCEPT WS-HORA-INICIO FROM TIME.
+       PERFORM CARREGA-PARAMETROS.
+
        SORT TRAB
             ASCENDING KEY ESTADO-TRAB
             ASCENDING KEY CIDADE-TRAB
@@ -104,15 +179,79 @@
 
        STOP RUN.
 
+       CARREGA-PARAMETROS.
+              MOVE "N" TO EXPORTA-EXP.
+              OPEN INPUT PARMEXP.
+              IF WS-STATUS-PARM EQUAL "00"
+                 READ PARMEXP
+                    NOT AT END
+                       MOVE EXPORTA-EXP-PARM TO EXPORTA-EXP
+                 END-READ
+                 CLOSE PARMEXP
+              END-IF.
+
        INICIO.
-              OPEN INPUT CAD-CLI OUTPUT REL-GRL.
+              OPEN INPUT CKPT-EX04.
+              IF WS-STATUS-CKPT EQUAL "00"
+                 READ CKPT-EX04
+                    AT END
+                       MOVE "N" TO RETOMANDO
+                    NOT AT END
+                       MOVE "S" TO RETOMANDO
+                       MOVE ESTADO-CKPT TO ESTADO-RETOMA
+                 END-READ
+                 CLOSE CKPT-EX04
+              ELSE
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+              IF RETOMANDO EQUAL "S"
+                 OPEN INPUT CAD-CLI EXTEND REL-GRL
+              ELSE
+                 OPEN INPUT CAD-CLI OUTPUT REL-GRL
+              END-IF.
+              IF EXPORTA-EXP EQUAL "S"
+                 IF RETOMANDO EQUAL "S"
+                    OPEN EXTEND REL-EXP
+                 ELSE
+                    OPEN OUTPUT REL-EXP
+                 END-IF
+              END-IF.
               PERFORM VERIFICA-FIM.
 
        VERIFICA-FIM.
               RETURN TRAB AT END MOVE 1 TO FIM-ARQ.
+              IF FIM-ARQ NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+              END-IF.
+
+       VERIFICA-RETOMADA.
+              IF ESTADO-TRAB NOT GREATER THAN ESTADO-RETOMA
+                 MOVE "S" TO PULAR-REG
+              ELSE
+                 MOVE "N" TO PULAR-REG
+                 MOVE "N" TO RETOMANDO
+              END-IF.
+
+       GRAVA-CKPT.
+              OPEN OUTPUT CKPT-EX04.
+              MOVE ESTADO-ATUAL TO ESTADO-CKPT.
+              WRITE REG-CKPT-EX04.
+              CLOSE CKPT-EX04.
+
+       LIMPA-CKPT.
+              OPEN OUTPUT CKPT-EX04.
+              CLOSE CKPT-EX04.
 
        FIM.
+              ACCEPT WS-HORA-FIM FROM TIME.
+              DISPLAY "TOTAL LIDO DE CAD-CLI   : " CT-LIDOS.
+              DISPLAY "TOTAL GRAVADO EM REL-GRL: " CT-GERAL.
+              DISPLAY "HORA DE INICIO          : " WS-HORA-INICIO.
+              DISPLAY "HORA DE TERMINO         : " WS-HORA-FIM.
               CLOSE CAD-CLI REL-GRL.
+              IF EXPORTA-EXP EQUAL "S"
+                 CLOSE REL-EXP
+              END-IF.
 
        AVANCA-PAGINA.
               ADD  1 TO CT-PAG.
@@ -121,20 +260,41 @@
               WRITE REG-ATR AFTER ADVANCING PAGE.
 
        PRINCIPAL.
-              IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB
-                 MOVE ESTADO-TRAB  TO ESTADO-ATUAL
-                 MOVE ESTADO-ATUAL TO ESTADO-REL
-                 PERFORM AVANCA-PAGINA
-                 PERFORM CABECALHO-ESTADO
-              END-IF
+              IF RETOMANDO EQUAL "S"
+                 PERFORM VERIFICA-RETOMADA
+              ELSE
+                 MOVE "N" TO PULAR-REG
+              END-IF.
 
-              IF CIDADE-ATUAL NOT EQUAL CIDADE-TRAB
-                 MOVE CIDADE-TRAB  TO CIDADE-ATUAL
-                 MOVE CIDADE-ATUAL TO CIDADE-REL
-                 PERFORM CABECALHO-CIDADE
-              END-IF
+              IF PULAR-REG EQUAL "N"
+                 IF ESTADO-ATUAL NOT EQUAL ESTADO-TRAB
+                    IF FLAG-1 EQUAL 0
+                       PERFORM TOTAL-CIDADE-BREAK
+                       PERFORM TOTAL-ESTADO-BREAK
+                       PERFORM GRAVA-CKPT
+                    END-IF
+                    MOVE 0 TO FLAG-1
+                    MOVE ESTADO-TRAB  TO ESTADO-ATUAL
+                    MOVE ESTADO-ATUAL TO ESTADO-REL
+                    MOVE CIDADE-TRAB  TO CIDADE-ATUAL
+                    MOVE CIDADE-ATUAL TO CIDADE-REL
+                    MOVE 0 TO CT-ESTADO
+                    MOVE 0 TO CT-CIDADE
+                    PERFORM AVANCA-PAGINA
+                    PERFORM CABECALHO-ESTADO
+                    PERFORM CABECALHO-CIDADE
+                 ELSE
+                    IF CIDADE-ATUAL NOT EQUAL CIDADE-TRAB
+                       PERFORM TOTAL-CIDADE-BREAK
+                       MOVE CIDADE-TRAB  TO CIDADE-ATUAL
+                       MOVE CIDADE-ATUAL TO CIDADE-REL
+                       MOVE 0 TO CT-CIDADE
+                       PERFORM CABECALHO-CIDADE
+                    END-IF
+                 END-IF
+                 PERFORM IMPRESSAO
+              END-IF.
 
-              PERFORM IMPRESSAO.
               PERFORM VERIFICA-FIM.
 
        IMPRESSAO.
@@ -152,6 +312,35 @@
               MOVE EMAIL-TRAB TO EMAIL-REL.
               WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
               ADD 1 TO CT-LIN.
+              ADD 1 TO CT-CIDADE.
+              ADD 1 TO CT-ESTADO.
+              ADD 1 TO CT-GERAL.
+              PERFORM GRAVA-EXP.
+
+       GRAVA-EXP.
+              IF EXPORTA-EXP EQUAL "S"
+                 MOVE CODIGO-TRAB TO CODIGO-EXP
+                 MOVE CPF-TRAB    TO CPF-EXP
+                 MOVE NOME-TRAB   TO NOME-EXP
+                 MOVE ESTADO-TRAB TO ESTADO-EXP
+                 MOVE CIDADE-TRAB TO CIDADE-EXP
+                 MOVE EMAIL-TRAB  TO EMAIL-EXP
+                 WRITE LINHA-EXP
+              END-IF.
+
+       TOTAL-CIDADE-BREAK.
+              MOVE CT-CIDADE TO TOTAL-CIDADE-REL.
+              WRITE REG-ATR FROM DETALHE-CIDADE AFTER ADVANCING 2 LINES.
+              ADD 2 TO CT-LIN.
+
+       TOTAL-ESTADO-BREAK.
+              MOVE CT-ESTADO TO TOTAL-ESTADO-REL.
+              WRITE REG-ATR FROM DETALHE-ESTADO AFTER ADVANCING 2 LINES.
+              ADD 2 TO CT-LIN.
+
+       TOTAL-CLIENTES.
+              MOVE CT-GERAL TO TOTAL-GERAL-REL.
+              WRITE REG-ATR FROM DETALHE-FINAL AFTER ADVANCING 2 LINES.
 
        CABECALHO-ESTADO.
               MOVE CT-PAG TO VAR-PAG.
@@ -167,4 +356,10 @@
        GERA-REL SECTION.
               PERFORM INICIO.
               PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
+              IF FLAG-1 EQUAL 0
+                 PERFORM TOTAL-CIDADE-BREAK
+                 PERFORM TOTAL-ESTADO-BREAK
+              END-IF.
+              PERFORM TOTAL-CLIENTES.
+              PERFORM LIMPA-CKPT.
               PERFORM FIM.
