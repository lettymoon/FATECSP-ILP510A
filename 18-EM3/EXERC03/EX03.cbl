@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.   
-       PROGRAM-ID.    EX03.
+       PROGRAM-ID.    EX03DEPT.
        AUTHOR.        Leticia Candido.
        INSTALLATION.  FATECSP.
        DATE-WRITTEN.  13/11/2023.
@@ -14,11 +14,14 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADENT ASSIGN TO DISK 
+       SELECT CADENT ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
        SELECT TRAB ASSIGN TO DISK.
-       SELECT CADSAI ASSIGN TO DISK 
+       SELECT CADSAI ASSIGN TO DISK
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PARMDEPT ASSIGN TO DISK
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-STATUS-PARM.
 
        DATA DIVISION.
        FILE SECTION.
@@ -47,17 +50,49 @@
            02 CODIGO-SAI   PIC 9(05).
            02 NOME-SAI     PIC X(30).
 
+       FD PARMDEPT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARMDEPT".
+
+       01 REG-PARM-DEPT.
+           02 QTD-DEPT-PARM  PIC 9(02).
+           02 DEPT-PARM      PIC 9(02) OCCURS 10 TIMES
+                              INDEXED BY IDX-DEPT.
+
        WORKING-STORAGE SECTION.
            77 FIM-ARQ        PIC 9(01) VALUE 0.
+           77 DEPT-OK        PIC 9(01) VALUE 0.
+           77 CT-LIDOS       PIC 9(05) VALUE ZEROES.
+           77 CT-GRAVADOS    PIC 9(05) VALUE ZEROES.
+           77 WS-HORA-INICIO PIC 9(08) VALUE ZEROES.
+           77 WS-HORA-FIM    PIC 9(08) VALUE ZEROES.
+           77 WS-STATUS-PARM PIC X(02).
 
        PROCEDURE DIVISION.
 
+       ACCEPT WS-HORA-INICIO FROM TIME.
+       PERFORM CARREGA-PARAMETROS.
        SORT TRAB
             ASCENDING KEY CODIGO-TRAB
             USING CADENT
             OUTPUT PROCEDURE SAIDA
        STOP RUN.
 
+       CARREGA-PARAMETROS SECTION.
+              MOVE 2 TO QTD-DEPT-PARM.
+              MOVE 1 TO DEPT-PARM(1).
+              MOVE 2 TO DEPT-PARM(2).
+              OPEN INPUT PARMDEPT.
+              IF WS-STATUS-PARM EQUAL "00"
+                 READ PARMDEPT
+                     AT END
+                         MOVE 2 TO QTD-DEPT-PARM
+                         MOVE 1 TO DEPT-PARM(1)
+                         MOVE 2 TO DEPT-PARM(2)
+                 END-READ
+                 CLOSE PARMDEPT
+              END-IF.
+
        SAIDA SECTION.
               PERFORM INICIO.
               PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL 1.
@@ -69,18 +104,42 @@
 
        VERIFICA-FIM SECTION.
               RETURN TRAB AT END MOVE 1 TO FIM-ARQ.
+              IF FIM-ARQ NOT EQUAL 1
+                 ADD 1 TO CT-LIDOS
+              END-IF.
 
        PRINCIPAL SECTION.
               PERFORM SELECAO.
               PERFORM VERIFICA-FIM.
 
        SELECAO SECTION.
-              IF DEPT-TRAB EQUAL 01 OR 02 PERFORM GRAVACAO.
+              PERFORM PESQUISA-DEPT.
+              IF DEPT-OK EQUAL 1
+                 PERFORM GRAVACAO
+              END-IF.
+
+       PESQUISA-DEPT SECTION.
+              MOVE 0 TO DEPT-OK.
+              SET IDX-DEPT TO 1.
+              PERFORM TESTA-DEPT UNTIL IDX-DEPT GREATER THAN
+                      QTD-DEPT-PARM OR DEPT-OK EQUAL 1.
+
+       TESTA-DEPT SECTION.
+              IF DEPT-PARM(IDX-DEPT) EQUAL DEPT-TRAB
+                 MOVE 1 TO DEPT-OK
+              END-IF.
+              SET IDX-DEPT UP BY 1.
 
        GRAVACAO SECTION.
               MOVE CODIGO-TRAB TO CODIGO-SAI.
               MOVE NOME-TRAB TO NOME-SAI.
               WRITE REG-SAI.
+              ADD 1 TO CT-GRAVADOS.
 
        FIM SECTION.
+              ACCEPT WS-HORA-FIM FROM TIME.
+              DISPLAY "TOTAL LIDO DE CADENT   : " CT-LIDOS.
+              DISPLAY "TOTAL GRAVADO EM CADSAI: " CT-GRAVADOS.
+              DISPLAY "HORA DE INICIO         : " WS-HORA-INICIO.
+              DISPLAY "HORA DE TERMINO        : " WS-HORA-FIM.
               CLOSE CADSAI.
