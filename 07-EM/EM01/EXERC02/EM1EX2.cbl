@@ -32,14 +32,22 @@
 
        fd CADATU.
        01  reg-sai.
-          02 num-sai  pic 9(05).
-          02 nome-sai pic x(20).
-          02 dia-sai  pic 9(02).
-          02 mes-sai  pic 9(02).
-          02 ano-sai  pic 9(04).
+          02 num-sai   pic 9(05).
+          02 nome-sai  pic x(20).
+          02 sexo-sai  pic x(01).
+          02 dia-sai   pic 9(02).
+          02 mes-sai   pic 9(02).
+          02 ano-sai   pic 9(04).
+          02 idade-sai pic 9(03).
 
        working-storage section.
           77 fim-arq-ent pic x value "N".
+          77 idade       pic 9(03).
+
+          01 data-atual.
+             02 ano-atual pic 9(04).
+             02 mes-atual pic 9(02).
+             02 dia-atual pic 9(02).
 
        procedure division.
            perform inicio
@@ -49,6 +57,7 @@
 
            inicio.
                open input CADALU output CADATU
+               accept data-atual from date yyyymmdd
                perform leitura.
 
            leitura.
@@ -56,15 +65,25 @@
                    at end move "S" to fim-arq-ent.
 
            principal.
+               perform calcula-idade
                perform gravacao
                perform leitura.
 
+           calcula-idade.
+               compute idade = ano-atual - ano-ent
+               if mes-atual < mes-ent or
+                  (mes-atual = mes-ent and dia-atual < dia-ent)
+                   subtract 1 from idade
+               end-if.
+
            gravacao.
                move num-ent  to num-sai
                move nome-ent to nome-sai
+               move sexo-ent to sexo-sai
                move dia-ent  to dia-sai
                move mes-ent  to mes-sai
                move ano-ent  to ano-sai
+               move idade    to idade-sai
                write reg-sai.
 
            fim.
