@@ -36,7 +36,7 @@
           02 nota1-sai  pic 9(02).
           02 nota2-sai  pic 9(02).
           02 nota3-sai  pic 9(02).
-          02 media-sai  pic 9(03).
+          02 media-sai  pic 9(02)v99.
 
        working-storage section.
           77 fim-arq-ent pic x value "N".
@@ -56,16 +56,20 @@
                    at end move "S" to fim-arq-ent.
 
            principal.
-               perform gravacao
-               perform calcula-media.
+               perform calcula-media
+               perform gravacao.
                perform leitura.
-           
+
            calcula-media.
-               compute media-sai = (nota1-ent + nota2-ent + nota3-ent) / 3.
+               compute media-sai =
+                   (nota1-ent + nota2-ent + nota3-ent) / 3.
 
            gravacao.
                move num-ent    to num-sai
-               move media-sai  to media-sai
+               move nome-ent   to nome-sai
+               move nota1-ent  to nota1-sai
+               move nota2-ent  to nota2-sai
+               move nota3-ent  to nota3-sai
                write reg-sai.
 
            fim.
