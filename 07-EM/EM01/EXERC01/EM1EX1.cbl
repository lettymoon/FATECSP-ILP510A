@@ -17,21 +17,31 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADCLI2 ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CADDUP ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI1.
        01 REG-ENT.
           02 COD-ENT  PIC 9(05).
           02 NOME-ENT PIC X(20).
-       
+
        FD CADCLI2.
        01 REG-SAI.
           02 NOME-SAI PIC X(20).
           02 COD-SAI  PIC 9(05).
-       
+
+       FD CADDUP.
+       01 REG-DUP.
+          02 COD-DUP  PIC 9(05).
+          02 NOME-DUP PIC X(20).
+
        WORKING-STORAGE SECTION.
           77 FIM-ARQ-ENT PIC X VALUE "N".
+
+          01 TABELA-VISTOS.
+             02 VISTO-COD PIC X(01) OCCURS 100000 VALUE "N".
        
        PROCEDURE DIVISION.
                PERFORM INICIO
@@ -40,21 +50,31 @@
                STOP RUN.
        
            INICIO.
-               OPEN INPUT CADCLI1 OUTPUT CADCLI2
+               OPEN INPUT CADCLI1 OUTPUT CADCLI2 CADDUP
                PERFORM LEITURA.
-       
+
            LEITURA.
                READ CADCLI1
                   AT END MOVE "S" TO FIM-ARQ-ENT.
-       
+
            PRINCIPAL.
                PERFORM GRAVACAO
                PERFORM LEITURA.
-       
+
            GRAVACAO.
-               MOVE COD-ENT TO COD-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               WRITE REG-SAI.
-       
+               IF VISTO-COD(COD-ENT + 1) EQUAL "S"
+                  PERFORM GRAVA-DUPLICADO
+               ELSE
+                  MOVE "S" TO VISTO-COD(COD-ENT + 1)
+                  MOVE COD-ENT TO COD-SAI
+                  MOVE NOME-ENT TO NOME-SAI
+                  WRITE REG-SAI
+               END-IF.
+
+           GRAVA-DUPLICADO.
+               MOVE COD-ENT TO COD-DUP
+               MOVE NOME-ENT TO NOME-DUP
+               WRITE REG-DUP.
+
            FIM.
-               CLOSE CADCLI1 CADCLI2.
+               CLOSE CADCLI1 CADCLI2 CADDUP.
