@@ -42,6 +42,14 @@
           77 fim-arq-ent pic x value "N".
           77 media         pic 9(2)V99.
 
+          01 estatisticas.
+             02 qtd-m       pic 9(05) value 0.
+             02 soma-media-m pic 9(07)V99 value 0.
+             02 media-m     pic 9(02)V99 value 0.
+             02 qtd-f       pic 9(05) value 0.
+             02 soma-media-f pic 9(07)V99 value 0.
+             02 media-f     pic 9(02)V99 value 0.
+
        procedure division.
            perform inicio
            perform principal until fim-arq-ent equal "S"
@@ -58,16 +66,29 @@
                end-read.
 
            principal.
-               if sexo-ent = "F"
-                   compute media = (nota1-ent + nota2-ent + nota3-ent + 
-                   nota4-ent) / 4
-                   move num-ent to num-sai
-                   move nome-ent to nome-sai
-                   move media to media-sai
-                   move sexo-ent to sexo-sai
-                   write reg-sai
+               compute media =
+                   (nota1-ent + nota2-ent + nota3-ent + nota4-ent) / 4
+               move num-ent to num-sai
+               move nome-ent to nome-sai
+               move media to media-sai
+               move sexo-ent to sexo-sai
+               write reg-sai
+               if sexo-ent = "M"
+                   add 1 to qtd-m
+                   add media to soma-media-m
+               else
+                   add 1 to qtd-f
+                   add media to soma-media-f
                end-if
                perform leitura.
 
            fim.
+               if qtd-m > 0
+                   compute media-m = soma-media-m / qtd-m
+               end-if
+               if qtd-f > 0
+                   compute media-f = soma-media-f / qtd-f
+               end-if
+               display "TOTAL ALUNOS M: " qtd-m " MEDIA M: " media-m
+               display "TOTAL ALUNOS F: " qtd-f " MEDIA F: " media-f
                close CADALU CADATU.
