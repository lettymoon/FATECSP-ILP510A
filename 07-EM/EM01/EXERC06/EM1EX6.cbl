@@ -17,7 +17,10 @@
                    organization is line sequential.
            select  CADSAI assign to disk
                    organization is line sequential.
-       
+           select  PARMSAL assign to disk
+                   organization is line sequential
+                   file status is ws-status-parm.
+
        data division.
        file section.
 
@@ -33,8 +36,14 @@
           02 nome-sai       pic x(30).
           02 salario-sai    pic 9(4)V99.
 
+       fd PARMSAL.
+       01  reg-parm-sal.
+          02 limite-salario-parm pic 9(04)v99.
+
        working-storage section.
           77 fim-arq-ent pic x value "N".
+          77 limite-salario pic 9(04)v99.
+          77 ws-status-parm pic x(02).
 
        procedure division.
            perform inicio
@@ -44,6 +53,15 @@
 
            inicio.
                open input CADENT output CADSAI
+               move 3000 to limite-salario
+               open input PARMSAL
+               if ws-status-parm equal "00"
+                   read PARMSAL
+                       not at end move limite-salario-parm
+                                  to limite-salario
+                   end-read
+                   close PARMSAL
+               end-if
                perform leitura.
 
            leitura.
@@ -52,7 +70,7 @@
                end-read.
 
            principal.
-               if salario-ent is greater than 3000
+               if salario-ent is greater than limite-salario
                    move matricula-ent to matricula-sai
                    move nome-ent to nome-sai
                    move salario-ent to salario-sai
