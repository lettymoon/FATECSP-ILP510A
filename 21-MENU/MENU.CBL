@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MENU.
+       AUTHOR.        Leticia Candido.
+       INSTALLATION.  FATECSP.
+       DATE-WRITTEN.  20/11/2023.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. lettyPC.
+       OBJECT-COMPUTER. lettyPC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 OPCAO-MENU PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       PRINCIPAL.
+              PERFORM EXIBE-MENU.
+              PERFORM EXECUTA-OPCAO.
+              STOP RUN.
+
+       EXIBE-MENU.
+              DISPLAY "==============================================".
+              DISPLAY "  MENU DE JOBS - OPERACAO DIARIA".
+              DISPLAY "==============================================".
+              DISPLAY " 1 - NIVEL88  (validacao de cadastro)".
+              DISPLAY " 2 - TREINO88 (validacao de cadastro - treino)".
+              DISPLAY " 3 - EXEMP    (relatorio de usuarios)".
+              DISPLAY " 4 - EX03DEPT (relatorio por departamento)".
+              DISPLAY " 5 - EX04LOC  (contagem por estado/cidade)".
+              DISPLAY " 6 - EX05VEND (relatorio de vendas)".
+              DISPLAY " 7 - EX06FOLHA(folha de pagamento)".
+              DISPLAY " 8 - EX07BOL  (boletim escolar)".
+              DISPLAY " 9 - EX01MRG  (merge de cadastros)".
+              DISPLAY " 0 - SAIR".
+              DISPLAY "==============================================".
+              DISPLAY "OPCAO: " WITH NO ADVANCING.
+              ACCEPT OPCAO-MENU.
+
+       EXECUTA-OPCAO.
+              EVALUATE OPCAO-MENU
+                 WHEN 1  CALL "NIVEL88"
+                 WHEN 2  CALL "TREINO88"
+                 WHEN 3  CALL "EXEMP"
+                 WHEN 4  CALL "EX03DEPT"
+                 WHEN 5  CALL "EX04LOC"
+                 WHEN 6  CALL "EX05VEND"
+                 WHEN 7  CALL "EX06FOLHA"
+                 WHEN 8  CALL "EX07BOL"
+                 WHEN 9  CALL "EX01MRG"
+                 WHEN 0  DISPLAY "ENCERRANDO."
+                 WHEN OTHER DISPLAY "OPCAO INVALIDA."
+              END-EVALUATE.
