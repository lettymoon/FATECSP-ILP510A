@@ -31,6 +31,9 @@
                03 MES PIC 9(02).
                03 ANO PIC 9(04).
            02 SIT-USU PIC 9(01).
+               88 SIT-ATIVO    VALUE 1.
+               88 SIT-SUSPENSO VALUE 2.
+               88 SIT-CANCELADO VALUE 3.
        FD REL-ATR
            LABEL RECORD IS OMITTED.
        01 REG-ATR
@@ -40,6 +43,7 @@
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 CT-LIN  PIC 9(02) VALUE 30.
            77 CT-PAG  PIC 9(02) VALUE ZEROES.
+           77 TOTAL   PIC 9(04) VALUE ZEROES.
        01 CAB-01.
            02 FILLER  PIC X(70) VALUE SPACES.
            02 FILLER  PIC X(05) VALUE "PAG. ".
@@ -56,9 +60,10 @@
            02 FILLER PIC X(6) VALUE "CODIGO".
            02 FILLER PIC X(19) VALUE SPACES.
            02 FILLER PIC X(4) VALUE "NOME".
-           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE SPACES.
            02 FILLER PIC X(21) VALUE "DATA DE NASCIMENTO".
-           02 FILLER PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "SITUACAO".
        01 DETALHE.
            02 FILLER PIC X(06) VALUE SPACES.
            02 COD    PIC 9999.
@@ -70,14 +75,21 @@
            02 MMM    PIC 99.
            02 FILLER PIC X(01) VALUE "/".
            02 AAA    PIC 9999.
-           02 FILLER PIC X(11) VALUE SPACES.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 SIT    PIC X(09).
+       01 DETALHE-FINAL.
+           02 FILLER    PIC X(06) VALUE SPACES.
+           02 FILLER    PIC X(19) VALUE "TOTAL DE USUARIOS: ".
+           02 TOTALUSU  PIC 9(4).
+           02 FILLER    PIC X(51) VALUE SPACES.
 
        PROCEDURE DIVISION.
            EXEMPLO-IMPRESSAO.
                      PERFORM INICIO.
                      PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+                     PERFORM TOTAL-USUARIOS.
                      PERFORM FIM.
-                     STOP RUN.    
+                     STOP RUN.
            INICIO.    
                      OPEN INPUT CAD-USU
                            OUTPUT REL-ATR.
@@ -99,9 +111,16 @@
                      MOVE DIA TO DDD.
                      MOVE MES TO MMM.
                      MOVE ANO TO AAA.
+                     EVALUATE TRUE
+                         WHEN SIT-ATIVO      MOVE "ATIVO"     TO SIT
+                         WHEN SIT-SUSPENSO   MOVE "SUSPENSO"  TO SIT
+                         WHEN SIT-CANCELADO  MOVE "CANCELADO" TO SIT
+                         WHEN OTHER          MOVE "DESCONHEC." TO SIT
+                     END-EVALUATE.
                      WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
                      ADD 1 TO CT-LIN.
-           CABECALHO.    
+                     ADD 1 TO TOTAL.
+           CABECALHO.
                      ADD 1  TO CT-PAG.
                      MOVE CT-PAG TO VAR-PAG.
                      MOVE SPACES TO REG-ATR.
@@ -110,5 +129,9 @@
                      WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 2 LINES.
                      WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 2 LINES.
                      MOVE ZEROES TO CT-LIN.
-           FIM.    
+           TOTAL-USUARIOS.
+                     MOVE TOTAL TO TOTALUSU.
+                     WRITE REG-ATR FROM DETALHE-FINAL
+                           AFTER ADVANCING 2 LINES.
+           FIM.
                      CLOSE CAD-USU REL-ATR.
