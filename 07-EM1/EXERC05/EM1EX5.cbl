@@ -17,7 +17,9 @@
                    organization is line sequential.
            select  CADAPR assign to disk
                    organization is line sequential.
-       
+           select  CADREP assign to disk
+                   organization is line sequential.
+
        data division.
        file section.
 
@@ -34,7 +36,15 @@
           03 num-sai    pic 9(05).
           03 nome-sai   pic x(20).
           03 media-sai  pic 9(2)v99.
-          
+
+       fd CADREP.
+       01  reg-rep.
+          03 num-rep    pic 9(05).
+          03 nome-rep   pic x(20).
+          03 media-rep  pic 9(2)v99.
+          03 faltas-rep pic 9(02).
+          03 motivo-rep pic x(18).
+
        working-storage section.
           77 fim-arq-ent pic x value "N".
           77 soma-nota   pic 9(2)v9(2) value zeros.
@@ -47,7 +57,7 @@
                stop run.
 
            inicio.
-               open input CADALU output CADAPR.
+               open input CADALU output CADAPR CADREP.
                perform leitura.
 
            leitura.
@@ -67,9 +77,11 @@
                        giving wmedia.
 
            selecao.
-               if wmedia is greater than or equal to 7 
+               if wmedia is greater than or equal to 7
                        and faltas-ent is less than or equal to 18
                    perform gravacao
+               else
+                   perform grava-rejeitado
                end-if.
 
            gravacao.
@@ -78,5 +90,22 @@
                move wmedia     to media-sai
                write reg-sai.
 
+           grava-rejeitado.
+               move num-ent    to num-rep
+               move nome-ent   to nome-rep
+               move wmedia     to media-rep
+               move faltas-ent to faltas-rep
+               if wmedia is less than 7
+                       and faltas-ent is greater than 18
+                   move "MEDIA E FALTAS" to motivo-rep
+               else
+                   if wmedia is less than 7
+                       move "MEDIA BAIXA" to motivo-rep
+                   else
+                       move "EXCESSO DE FALTAS" to motivo-rep
+                   end-if
+               end-if
+               write reg-rep.
+
            fim.
-               close CADALU CADAPR.
+               close CADALU CADAPR CADREP.
