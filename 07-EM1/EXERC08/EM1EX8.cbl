@@ -17,6 +17,8 @@
                    organization is line sequential.
            select  CADSAI assign to disk
                    organization is line sequential.
+           select  CADREAJ assign to disk
+                   organization is line sequential.
        data division.
        file section.
 
@@ -31,11 +33,21 @@
           02 codigo-sai pic 9(05).
           02 nome-sai   pic x(20).
           02 salario-sai pic 9(5)V99.
+          02 data-efetiv-sai pic 9(08).
+
+       fd CADREAJ.
+       01  reg-reaj.
+          02 codigo-reaj      pic 9(05).
+          02 salario-antigo-reaj pic 9(5)V99.
+          02 percentual-reaj  pic 99.
+          02 salario-novo-reaj pic 9(5)V99.
+          02 data-efetiv-reaj pic 9(08).
 
        working-storage section.
           77 fim-arq-ent pic x value "N".
           77 percentual-reajuste pic 99.
           77 salario-bruto pic 9(5)V99.
+          77 data-efetivacao pic 9(08).
 
        procedure division.
            perform inicio
@@ -44,7 +56,8 @@
            stop run.
 
            inicio.
-               open input CADFUN output CADSAI
+               open input CADFUN output CADSAI CADREAJ
+               accept data-efetivacao from date yyyymmdd
                perform leitura.
 
            leitura.
@@ -64,11 +77,21 @@
                else
                    move 10 to percentual-reajuste
                end-if
+               end-if
 
-               compute salario-sai = salario-bruto + (salario-bruto * 
+               compute salario-sai = salario-bruto + (salario-bruto *
                percentual-reajuste / 100)
+               move data-efetivacao to data-efetiv-sai
                write reg-sai
+
+               move codigo-ent       to codigo-reaj
+               move salario-bruto    to salario-antigo-reaj
+               move percentual-reajuste to percentual-reaj
+               move salario-sai      to salario-novo-reaj
+               move data-efetivacao  to data-efetiv-reaj
+               write reg-reaj
+
                perform leitura.
 
            fim.
-               close CADFUN CADSAI.
+               close CADFUN CADSAI CADREAJ.
