@@ -15,9 +15,11 @@
        file-control.
            select CADALU assign to disk
                    organization is line sequential.
-           select  CADATU assign to disk
+           select  CADATU-M assign to disk
                    organization is line sequential.
-       
+           select  CADATU-F assign to disk
+                   organization is line sequential.
+
        data division.
        file section.
 
@@ -26,10 +28,14 @@
           02 num-ent  pic 9(05).
           02 nome-ent pic x(20).
           02 sexo-ent pic x(01).
-       fd CADATU.
-       01  reg-sai.
-          03 num-sai  pic 9(05).
-          03 nome-sai pic x(20).
+       fd CADATU-M.
+       01  reg-sai-m.
+          03 num-sai-m  pic 9(05).
+          03 nome-sai-m pic x(20).
+       fd CADATU-F.
+       01  reg-sai-f.
+          03 num-sai-f  pic 9(05).
+          03 nome-sai-f pic x(20).
 
        working-storage section.
           77 fim-arq-ent pic x value "N".
@@ -41,7 +47,7 @@
            stop run.
 
            inicio.
-               open input CADALU output CADATU
+               open input CADALU output CADATU-M CADATU-F
                perform leitura.
            leitura.
                read CADALU
@@ -49,15 +55,23 @@
            principal.
                perform selecao.
                perform leitura.
-           
+
            selecao.
                if sexo-ent = "M" or sexo-ent = "m"
-                   perform gravacao.
+                   perform grava-masc
+               else
+                   perform grava-femi
+               end-if.
+
+           grava-masc.
+               move num-ent  to num-sai-m.
+               move nome-ent to nome-sai-m.
+               write reg-sai-m.
 
-           gravacao.
-               move num-ent  to num-sai.
-               move nome-ent to nome-sai.
-               write reg-sai.
+           grava-femi.
+               move num-ent  to num-sai-f.
+               move nome-ent to nome-sai-f.
+               write reg-sai-f.
 
            fim.
-               close CADALU CADATU.
+               close CADALU CADATU-M CADATU-F.
