@@ -31,9 +31,10 @@
 
        fd CADATU.
        01 reg-sai.
-          03 num-sai    pic 9(05).
-          03 nome-sai   pic x(20).
-          03 media-sai  pic 9(03).
+          03 num-sai      pic 9(05).
+          03 nome-sai     pic x(20).
+          03 media-sai    pic 9(03).
+          03 situacao-sai pic x(09).
 
        working-storage section.
           77 fim-arq-ent pic X         value "N".
@@ -71,6 +72,11 @@
                move num-ent    to num-sai
                move nome-ent   to nome-sai
                move wmedia     to media-sai
+               if wmedia is greater than or equal to 7
+                   move "APROVADO"  to situacao-sai
+               else
+                   move "REPROVADO" to situacao-sai
+               end-if
                write reg-sai.
 
            fim.
