@@ -18,6 +18,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
                SELECT CAD-SAI ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CAD-EXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
            FILE SECTION.
@@ -41,8 +43,19 @@
                    03 DIA-SAI PIC 9(02).
                    03 MES-SAI PIC X(09).
                    03 ANO-SAI PIC 9(02).
+
+           FD CAD-EXC
+               LABEL RECORD ARE STANDARD.
+           01 REG-EXC.
+               02 COD-EXC PIC 9(03).
+               02 DATA-EXC.
+                   03 DIA-EXC PIC 9(02).
+                   03 MES-EXC PIC 9(02).
+                   03 ANO-EXC PIC 9(02).
+
            WORKING-STORAGE SECTION.
                77 FIM-ARQ PIC X(03) VALUE "N".
+               77 MES-OK  PIC X(01) VALUE "S".
                01 TABELA-MES.
                    02 DEF-MES.
                        03 FILLER PIC X(09) VALUE "JANEIRO".
@@ -69,29 +82,51 @@
 
            INICIO.
                OPEN INPUT  ARQ-ENT
-                    OUTPUT CAD-SAI.
+                    OUTPUT CAD-SAI
+                           CAD-EXC.
                PERFORM LEITURA.
 
            LEITURA.
                READ ARQ-ENT AT END MOVE "S" TO FIM-ARQ.
 
            PRINCIPAL.
-               PERFORM PESQUISA-TABELA.
-               PERFORM GRAVA-SAI.
+               PERFORM VALIDA-MES.
+               IF MES-OK EQUAL "S"
+                   PERFORM PESQUISA-TABELA
+                   PERFORM GRAVA-SAI
+               ELSE
+                   PERFORM GRAVA-EXC
+               END-IF.
                PERFORM LEITURA.
 
+           VALIDA-MES.
+               IF MES-ENT IS GREATER THAN ZERO AND
+                  MES-ENT IS NOT GREATER THAN 12
+                   MOVE "S" TO MES-OK
+               ELSE
+                   MOVE "N" TO MES-OK
+               END-IF.
+
            PESQUISA-TABELA.
                MOVE MES(MES-ENT) TO MES-SAI.
-           
+
            GRAVA-SAI.
                MOVE COD-ENT TO COD-SAI.
                MOVE DIA-ENT TO DIA-SAI.
                MOVE ANO-ENT TO ANO-SAI.
                WRITE REG-SAI.
-           
+
+           GRAVA-EXC.
+               MOVE COD-ENT TO COD-EXC.
+               MOVE DIA-ENT TO DIA-EXC.
+               MOVE MES-ENT TO MES-EXC.
+               MOVE ANO-ENT TO ANO-EXC.
+               WRITE REG-EXC.
+
            FIM.
                CLOSE ARQ-ENT
-                     CAD-SAI.
+                     CAD-SAI
+                     CAD-EXC.
 
 
 
