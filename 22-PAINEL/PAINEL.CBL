@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAINEL.
+       AUTHOR.        Leticia Candido.
+       INSTALLATION.  FATECSP.
+       DATE-WRITTEN.  24/11/2023.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. lettyPC.
+       OBJECT-COMPUTER. lettyPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD-OK-NIVEL    ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OK-NIVEL.
+           SELECT CAD-RUIM-NIVEL  ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RUIM-NIVEL.
+           SELECT CAD-OK-TREINO   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OK-TREINO.
+           SELECT CAD-RUIM-TREINO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-RUIM-TREINO.
+           SELECT CAD-OK-EX6      ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-OK-EX6.
+           SELECT REL-OCOR-EX6    ASSIGN TO DISK
+           FILE STATUS IS WS-STATUS-RUIM-EX6.
+           SELECT REL-GRL         ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CAD-OK-NIVEL
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CAD-OK".
+       01 REG-OK-NIVEL.
+           02 COD-OK-NIVEL   PIC 9(02).
+           02 NOME-OK-NIVEL  PIC X(30).
+           02 SEXO-OK-NIVEL  PIC X(01).
+           02 MES-OK-NIVEL   PIC 9(02).
+
+       FD CAD-RUIM-NIVEL
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CAD-RUIM".
+       01 REG-RUIM-NIVEL.
+           02 COD-RUIM-NIVEL    PIC 9(02).
+           02 NOME-RUIM-NIVEL   PIC X(30).
+           02 SEXO-RUIM-NIVEL   PIC X(01).
+           02 MES-RUIM-NIVEL    PIC 9(02).
+           02 MOTIVO-RUIM-NIVEL PIC X(30).
+
+       FD CAD-OK-TREINO
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CADOK".
+       01 REG-OK-TREINO.
+           02 COD-OK-TREINO     PIC 9(02).
+           02 NOME-OK-TREINO    PIC X(30).
+           02 ESTADO-OK-TREINO  PIC X(02).
+           02 REGIAO-OK-TREINO  PIC X(15).
+
+       FD CAD-RUIM-TREINO
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "CADRUIM".
+       01 REG-RUIM-TREINO.
+           02 COD-RUIM-TREINO     PIC 9(02).
+           02 NOME-RUIM-TREINO    PIC X(30).
+           02 ESTADO-RUIM-TREINO  PIC X(02).
+           02 MOTIVO-RUIM-TREINO  PIC X(30).
+
+       FD CAD-OK-EX6
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADOK.DAT".
+       01 REG-OK-EX6.
+           02 CPF-OK-EX6        PIC 9(11).
+           02 NOME-OK-EX6       PIC X(30).
+           02 ESTADO-OK-EX6     PIC X(02).
+           02 CIDADE-OK-EX6     PIC X(30).
+           02 EMAIL-OK-EX6      PIC X(30).
+           02 TELEFONE-OK-EX6   PIC 9(10).
+
+       FD REL-OCOR-EX6
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS "RELOCOR".
+       01 REG-OCOR-EX6 PIC X(80).
+       01 OCOR-EX6-VIEW REDEFINES REG-OCOR-EX6.
+           02 FILLER          PIC X(05).
+           02 COD-LINHA-EX6   PIC X(03).
+           02 FILLER          PIC X(72).
+
+       FD REL-GRL
+           LABEL RECORD IS OMITTED.
+       01 REG-ATR PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           77 FIM-ARQ       PIC X(01) VALUE "N".
+           77 WS-STATUS-OK-NIVEL     PIC X(02).
+           77 WS-STATUS-RUIM-NIVEL   PIC X(02).
+           77 WS-STATUS-OK-TREINO    PIC X(02).
+           77 WS-STATUS-RUIM-TREINO  PIC X(02).
+           77 WS-STATUS-OK-EX6       PIC X(02).
+           77 WS-STATUS-RUIM-EX6     PIC X(02).
+           77 CT-PAG        PIC 9(02) VALUE 0.
+
+           77 LIDOS-NIVEL   PIC 9(05) VALUE ZEROES.
+           77 ACEITOS-NIVEL PIC 9(05) VALUE ZEROES.
+           77 REJEIT-NIVEL  PIC 9(05) VALUE ZEROES.
+
+           77 LIDOS-TREINO   PIC 9(05) VALUE ZEROES.
+           77 ACEITOS-TREINO PIC 9(05) VALUE ZEROES.
+           77 REJEIT-TREINO  PIC 9(05) VALUE ZEROES.
+
+           77 LIDOS-EX6      PIC 9(05) VALUE ZEROES.
+           77 ACEITOS-EX6    PIC 9(05) VALUE ZEROES.
+           77 REJEIT-EX6     PIC 9(05) VALUE ZEROES.
+           77 LAST-COD-EX6   PIC X(03) VALUE SPACES.
+
+           77 LIDOS-GERAL    PIC 9(06) VALUE ZEROES.
+           77 ACEITOS-GERAL  PIC 9(06) VALUE ZEROES.
+           77 REJEIT-GERAL   PIC 9(06) VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER  PIC X(28) VALUE SPACES.
+           02 FILLER  PIC X(25) VALUE "PAINEL DE OPERACAO DIARIA".
+           02 FILLER  PIC X(19) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG PIC ZZ9.
+
+       01 CAB-02.
+           02 FILLER  PIC X(15) VALUE "JOB".
+           02 FILLER  PIC X(09) VALUE SPACES.
+           02 FILLER  PIC X(06) VALUE "LIDOS".
+           02 FILLER  PIC X(06) VALUE SPACES.
+           02 FILLER  PIC X(08) VALUE "ACEITOS".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "REJEITADOS".
+
+       01 CAB-03.
+           02 FILLER  PIC X(80) VALUE ALL "-".
+
+       01 DETALHE-JOB.
+           02 NOME-JOB-REL     PIC X(15).
+           02 FILLER           PIC X(09) VALUE SPACES.
+           02 LIDOS-REL        PIC ZZZZ9.
+           02 FILLER           PIC X(07) VALUE SPACES.
+           02 ACEITOS-REL      PIC ZZZZ9.
+           02 FILLER           PIC X(07) VALUE SPACES.
+           02 REJEIT-REL       PIC ZZZZ9.
+
+       01 DETALHE-TOTAL.
+           02 FILLER           PIC X(15) VALUE "TOTAL GERAL".
+           02 FILLER           PIC X(09) VALUE SPACES.
+           02 LIDOS-TOTAL-REL   PIC ZZZZZ9.
+           02 FILLER           PIC X(06) VALUE SPACES.
+           02 ACEITOS-TOTAL-REL PIC ZZZZZ9.
+           02 FILLER           PIC X(06) VALUE SPACES.
+           02 REJEIT-TOTAL-REL  PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       PGM-PAINEL.
+           PERFORM INICIO.
+           PERFORM APURA-NIVEL88.
+           PERFORM APURA-TREINO88.
+           PERFORM APURA-EX6.
+           PERFORM TOTALIZA-GERAL.
+           PERFORM IMPRIME-PAINEL.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT REL-GRL.
+           PERFORM CABECALHO.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           WRITE REG-ATR FROM CAB-01 AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 1 LINE.
+
+       APURA-NIVEL88.
+           OPEN INPUT CAD-OK-NIVEL.
+           MOVE "N" TO FIM-ARQ.
+           IF WS-STATUS-OK-NIVEL EQUAL "00"
+              PERFORM LER-OK-NIVEL
+              PERFORM CONTA-OK-NIVEL UNTIL FIM-ARQ EQUAL "S"
+              CLOSE CAD-OK-NIVEL
+           END-IF.
+
+           OPEN INPUT CAD-RUIM-NIVEL.
+           MOVE "N" TO FIM-ARQ.
+           IF WS-STATUS-RUIM-NIVEL EQUAL "00"
+              PERFORM LER-RUIM-NIVEL
+              PERFORM CONTA-RUIM-NIVEL UNTIL FIM-ARQ EQUAL "S"
+              CLOSE CAD-RUIM-NIVEL
+           END-IF.
+
+           ADD ACEITOS-NIVEL REJEIT-NIVEL GIVING LIDOS-NIVEL.
+
+       LER-OK-NIVEL.
+           READ CAD-OK-NIVEL AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-OK-NIVEL.
+           ADD 1 TO ACEITOS-NIVEL.
+           PERFORM LER-OK-NIVEL.
+
+       LER-RUIM-NIVEL.
+           READ CAD-RUIM-NIVEL AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-RUIM-NIVEL.
+           ADD 1 TO REJEIT-NIVEL.
+           PERFORM LER-RUIM-NIVEL.
+
+       APURA-TREINO88.
+           OPEN INPUT CAD-OK-TREINO.
+           MOVE "N" TO FIM-ARQ.
+           IF WS-STATUS-OK-TREINO EQUAL "00"
+              PERFORM LER-OK-TREINO
+              PERFORM CONTA-OK-TREINO UNTIL FIM-ARQ EQUAL "S"
+              CLOSE CAD-OK-TREINO
+           END-IF.
+
+           OPEN INPUT CAD-RUIM-TREINO.
+           MOVE "N" TO FIM-ARQ.
+           IF WS-STATUS-RUIM-TREINO EQUAL "00"
+              PERFORM LER-RUIM-TREINO
+              PERFORM CONTA-RUIM-TREINO UNTIL FIM-ARQ EQUAL "S"
+              CLOSE CAD-RUIM-TREINO
+           END-IF.
+
+           ADD ACEITOS-TREINO REJEIT-TREINO GIVING LIDOS-TREINO.
+
+       LER-OK-TREINO.
+           READ CAD-OK-TREINO AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-OK-TREINO.
+           ADD 1 TO ACEITOS-TREINO.
+           PERFORM LER-OK-TREINO.
+
+       LER-RUIM-TREINO.
+           READ CAD-RUIM-TREINO AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-RUIM-TREINO.
+           ADD 1 TO REJEIT-TREINO.
+           PERFORM LER-RUIM-TREINO.
+
+       APURA-EX6.
+           OPEN INPUT CAD-OK-EX6.
+           MOVE "N" TO FIM-ARQ.
+           IF WS-STATUS-OK-EX6 EQUAL "00"
+              PERFORM LER-OK-EX6
+              PERFORM CONTA-OK-EX6 UNTIL FIM-ARQ EQUAL "S"
+              CLOSE CAD-OK-EX6
+           END-IF.
+
+           OPEN INPUT REL-OCOR-EX6.
+           MOVE "N" TO FIM-ARQ.
+           MOVE SPACES TO LAST-COD-EX6.
+           IF WS-STATUS-RUIM-EX6 EQUAL "00"
+              PERFORM LER-RUIM-EX6
+              PERFORM CONTA-RUIM-EX6 UNTIL FIM-ARQ EQUAL "S"
+              CLOSE REL-OCOR-EX6
+           END-IF.
+
+           ADD ACEITOS-EX6 REJEIT-EX6 GIVING LIDOS-EX6.
+
+       LER-OK-EX6.
+           READ CAD-OK-EX6 AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-OK-EX6.
+           ADD 1 TO ACEITOS-EX6.
+           PERFORM LER-OK-EX6.
+
+       LER-RUIM-EX6.
+           READ REL-OCOR-EX6 AT END MOVE "S" TO FIM-ARQ.
+
+       CONTA-RUIM-EX6.
+           IF COD-LINHA-EX6(3:1) IS NUMERIC
+              IF COD-LINHA-EX6 NOT EQUAL LAST-COD-EX6
+                 ADD 1 TO REJEIT-EX6
+                 MOVE COD-LINHA-EX6 TO LAST-COD-EX6
+              END-IF
+           END-IF.
+           PERFORM LER-RUIM-EX6.
+
+       TOTALIZA-GERAL.
+           ADD LIDOS-NIVEL   LIDOS-TREINO   LIDOS-EX6
+                                             GIVING LIDOS-GERAL.
+           ADD ACEITOS-NIVEL ACEITOS-TREINO ACEITOS-EX6
+                                             GIVING ACEITOS-GERAL.
+           ADD REJEIT-NIVEL  REJEIT-TREINO  REJEIT-EX6
+                                             GIVING REJEIT-GERAL.
+
+       IMPRIME-PAINEL.
+           MOVE "NIVEL88"    TO NOME-JOB-REL.
+           MOVE LIDOS-NIVEL   TO LIDOS-REL.
+           MOVE ACEITOS-NIVEL TO ACEITOS-REL.
+           MOVE REJEIT-NIVEL  TO REJEIT-REL.
+           WRITE REG-ATR FROM DETALHE-JOB AFTER ADVANCING 2 LINES.
+
+           MOVE "TREINO88"    TO NOME-JOB-REL.
+           MOVE LIDOS-TREINO   TO LIDOS-REL.
+           MOVE ACEITOS-TREINO TO ACEITOS-REL.
+           MOVE REJEIT-TREINO  TO REJEIT-REL.
+           WRITE REG-ATR FROM DETALHE-JOB AFTER ADVANCING 1 LINE.
+
+           MOVE "EX6"    TO NOME-JOB-REL.
+           MOVE LIDOS-EX6   TO LIDOS-REL.
+           MOVE ACEITOS-EX6 TO ACEITOS-REL.
+           MOVE REJEIT-EX6  TO REJEIT-REL.
+           WRITE REG-ATR FROM DETALHE-JOB AFTER ADVANCING 1 LINE.
+
+           WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 1 LINE.
+
+           MOVE LIDOS-GERAL   TO LIDOS-TOTAL-REL.
+           MOVE ACEITOS-GERAL TO ACEITOS-TOTAL-REL.
+           MOVE REJEIT-GERAL  TO REJEIT-TOTAL-REL.
+           WRITE REG-ATR FROM DETALHE-TOTAL AFTER ADVANCING 1 LINE.
+
+           DISPLAY "NIVEL88  - LIDOS: "  LIDOS-NIVEL
+                   " ACEITOS: " ACEITOS-NIVEL
+                   " REJEITADOS: " REJEIT-NIVEL.
+           DISPLAY "TREINO88 - LIDOS: "  LIDOS-TREINO
+                   " ACEITOS: " ACEITOS-TREINO
+                   " REJEITADOS: " REJEIT-TREINO.
+           DISPLAY "EX6      - LIDOS: "  LIDOS-EX6
+                   " ACEITOS: " ACEITOS-EX6
+                   " REJEITADOS: " REJEIT-EX6.
+
+       FIM.
+           CLOSE REL-GRL.
