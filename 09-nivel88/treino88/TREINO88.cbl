@@ -20,6 +20,9 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADRUIM ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMTRE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,38 +36,97 @@
            02 NOMEENT   PIC X(30).
                88 NOME-INVALIDO VALUE SPACES.
            02 ESTADOENT PIC X(02).
-               88 ESTADO-VALIDO VALUE "AC" "AL" "AP" "AM" "BA" "CE" 
-               "DF" "ES" "GO" "MA" "MT" "MS" "MG" "PA" "PB" "PR" "PE" 
-               "PI" "RJ" "RN" "RS" "RO" "RR" "SC" "SP" "SE" "TO".
        FD CADOK
            LABEL RECORD IS OMITTED.
        01 REGOK.
-           02 CODSAI    PIC 9(02).
-           02 NOMESAI   PIC X(30).
-           02 ESTADOSAI PIC X(02).
+           02 CODSAI     PIC 9(02).
+           02 NOMESAI    PIC X(30).
+           02 ESTADOSAI  PIC X(02).
+           02 REGIAOSAI  PIC X(15).
        FD CADRUIM
            LABEL RECORD IS OMITTED.
        01 REGRUIM.
            02 CODSAIR    PIC 9(02).
            02 NOMESAIR   PIC X(30).
            02 ESTADOSAIR PIC X(02).
-       
+           02 MOTIVOSAIR PIC X(30).
+
+       FD PARMTRE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARMTRE.DAT".
+       01 REG-PARM-TRE.
+           02 SIMULACAO-PARM PIC X(01).
+
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(01) VALUE "N".
            77 CH-ERRO PIC X(01) VALUE "N".
-       
+           77 MOTIVO-ERRO PIC X(30) VALUE SPACES.
+           77 IND-ESTADO  PIC 9(02) VALUE ZEROES.
+           77 SIMULACAO   PIC X(01) VALUE "N".
+           77 WS-STATUS-PARM PIC X(02).
+           77 CT-OK       PIC 9(05) VALUE ZEROES.
+           77 CT-RUIM     PIC 9(05) VALUE ZEROES.
+
+       01 TABELA-ESTADOS-DADOS.
+       02 FILLER PIC X(33) VALUE "ACACRE               NORTE       ".
+       02 FILLER PIC X(33) VALUE "ALALAGOAS            NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "APAMAPA              NORTE       ".
+       02 FILLER PIC X(33) VALUE "AMAMAZONAS           NORTE       ".
+       02 FILLER PIC X(33) VALUE "BABAHIA              NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "CECEARA              NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "DFDISTRITO FEDERAL   CENTRO-OESTE".
+       02 FILLER PIC X(33) VALUE "ESESPIRITO SANTO     SUDESTE     ".
+       02 FILLER PIC X(33) VALUE "GOGOIAS              CENTRO-OESTE".
+       02 FILLER PIC X(33) VALUE "MAMARANHAO           NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "MTMATO GROSSO        CENTRO-OESTE".
+       02 FILLER PIC X(33) VALUE "MSMATO GROSSO DO SUL CENTRO-OESTE".
+       02 FILLER PIC X(33) VALUE "MGMINAS GERAIS       SUDESTE     ".
+       02 FILLER PIC X(33) VALUE "PAPARA               NORTE       ".
+       02 FILLER PIC X(33) VALUE "PBPARAIBA            NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "PRPARANA             SUL         ".
+       02 FILLER PIC X(33) VALUE "PEPERNAMBUCO         NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "PIPIAUI              NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "RJRIO DE JANEIRO     SUDESTE     ".
+       02 FILLER PIC X(33) VALUE "RNRIO GRANDE DO NORTENORDESTE    ".
+       02 FILLER PIC X(33) VALUE "RSRIO GRANDE DO SUL  SUL         ".
+       02 FILLER PIC X(33) VALUE "RORONDONIA           NORTE       ".
+       02 FILLER PIC X(33) VALUE "RRRORAIMA            NORTE       ".
+       02 FILLER PIC X(33) VALUE "SCSANTA CATARINA     SUL         ".
+       02 FILLER PIC X(33) VALUE "SPSAO PAULO          SUDESTE     ".
+       02 FILLER PIC X(33) VALUE "SESERGIPE            NORDESTE    ".
+       02 FILLER PIC X(33) VALUE "TOTOCANTINS          NORTE       ".
+       01 TABELA-ESTADOS REDEFINES TABELA-ESTADOS-DADOS.
+           02 TAB-ESTADO OCCURS 27 TIMES
+                         INDEXED BY IDX-ESTADO.
+               03 TAB-UF      PIC X(02).
+               03 TAB-NOME    PIC X(19).
+               03 TAB-REGIAO  PIC X(12).
+
 
        PROCEDURE DIVISION.
        PGM-TREINO88.
+           PERFORM CARREGA-PARAMETROS
            PERFORM INICIO
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "S"
            PERFORM FIM.
            STOP RUN.
-       
+
+           CARREGA-PARAMETROS.
+               MOVE "N" TO SIMULACAO.
+               OPEN INPUT PARMTRE.
+               IF WS-STATUS-PARM EQUAL "00"
+                   READ PARMTRE
+                       NOT AT END
+                           MOVE SIMULACAO-PARM TO SIMULACAO
+                   END-READ
+                   CLOSE PARMTRE
+               END-IF.
+
            INICIO.
-               OPEN INPUT  CADENT
-                    OUTPUT CADOK   
-                           CADRUIM.
+               OPEN INPUT CADENT.
+               IF SIMULACAO NOT EQUAL "S"
+                   OPEN OUTPUT CADOK CADRUIM
+               END-IF.
                PERFORM LEITURA.
            LEITURA.
                READ CADENT
@@ -74,6 +136,7 @@
                PERFORM LEITURA.
            GRAVACAO.
                MOVE "N" TO CH-ERRO.
+               MOVE SPACES TO MOTIVO-ERRO.
                PERFORM VERIFICACAO.
                IF CH-ERRO EQUAL "N"
                    PERFORM GRAVAOK
@@ -81,25 +144,53 @@
                    PERFORM GRAVARUIM
                END-IF.
 
+           PESQUISA-ESTADO.
+               SET IDX-ESTADO TO 1.
+               SEARCH TAB-ESTADO
+                   AT END SET IDX-ESTADO TO 0
+                   WHEN TAB-UF(IDX-ESTADO) EQUAL ESTADOENT
+                       CONTINUE
+               END-SEARCH.
+
            VERIFICACAO.
-               IF NOT (NOME-INVALIDO) AND ESTADO-VALIDO
-                   MOVE "N" TO CH-ERRO
-               ELSE
+               PERFORM PESQUISA-ESTADO.
+               IF NOME-INVALIDO
                    MOVE "S" TO CH-ERRO
+                   MOVE "NOME NAO INFORMADO" TO MOTIVO-ERRO
+               ELSE
+                   IF IDX-ESTADO EQUAL 0
+                       MOVE "S" TO CH-ERRO
+                       MOVE "ESTADO INVALIDO" TO MOTIVO-ERRO
+                   ELSE
+                       MOVE "N" TO CH-ERRO
+                   END-IF
                END-IF.
 
            GRAVAOK.
-               MOVE CODENT    TO CODSAI
-               MOVE NOMEENT   TO NOMESAI
-               MOVE ESTADOENT TO ESTADOSAI
-               WRITE REGOK.
+               IF SIMULACAO NOT EQUAL "S"
+                   MOVE CODENT    TO CODSAI
+                   MOVE NOMEENT   TO NOMESAI
+                   MOVE ESTADOENT TO ESTADOSAI
+                   MOVE TAB-REGIAO(IDX-ESTADO) TO REGIAOSAI
+                   WRITE REGOK
+               END-IF.
+               ADD 1 TO CT-OK.
            GRAVARUIM.
-               MOVE CODENT    TO CODSAIR
-               MOVE NOMEENT   TO NOMESAIR
-               MOVE ESTADOENT TO ESTADOSAIR
-               WRITE REGRUIM.
+               IF SIMULACAO NOT EQUAL "S"
+                   MOVE CODENT    TO CODSAIR
+                   MOVE NOMEENT   TO NOMESAIR
+                   MOVE ESTADOENT TO ESTADOSAIR
+                   MOVE MOTIVO-ERRO TO MOTIVOSAIR
+                   WRITE REGRUIM
+               END-IF.
+               ADD 1 TO CT-RUIM.
 
-           FIM. 
-               CLOSE CADENT 
-               CADOK 
-               CADRUIM.
+           FIM.
+               IF SIMULACAO EQUAL "S"
+                  DISPLAY "MODO SIMULACAO - NENHUM ARQUIVO GRAVADO".
+               DISPLAY "TOTAL ACEITOS  (CADOK)  : " CT-OK.
+               DISPLAY "TOTAL REJEITADOS(CADRUIM): " CT-RUIM.
+               CLOSE CADENT.
+               IF SIMULACAO NOT EQUAL "S"
+                  CLOSE CADOK CADRUIM
+               END-IF.
