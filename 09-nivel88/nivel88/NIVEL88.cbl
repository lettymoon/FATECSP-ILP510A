@@ -20,7 +20,12 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CAD-RUIM ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT PARMNIV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PARM.
+           SELECT CAD-REPROC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        
@@ -48,31 +53,91 @@
        FD CAD-RUIM
            LABEL RECORD IS OMITTED.
        01 REG-RUIM.
-           02 COD-SAIR  PIC 9(02).
-           02 NOME-SAIR PIC X(30).
-           02 SEXO-SAIR PIC X(01).
-           02 MES-SAIR  PIC 9(02).
-       
+           02 COD-SAIR   PIC 9(02).
+           02 NOME-SAIR  PIC X(30).
+           02 SEXO-SAIR  PIC X(01).
+           02 MES-SAIR   PIC 9(02).
+           02 MOTIVO-SAIR PIC X(30).
+
+       FD PARMNIV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PARMNIV.DAT".
+       01 REG-PARM-NIV.
+           02 SIMULACAO-PARM  PIC X(01).
+           02 REPROCESSO-PARM PIC X(01).
+
+       FD CAD-REPROC
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-REPROC
+           VALUE OF FILE-ID IS "CAD-REPROC.DAT".
+       01 REG-REPROC.
+           02 COD-REPROC    PIC 9(02).
+           02 NOME-REPROC   PIC X(30).
+           02 SEXO-REPROC   PIC X(01).
+           02 MES-REPROC    PIC 9(02).
+           02 MOTIVO-REPROC PIC X(30).
+
        WORKING-STORAGE SECTION.
-           77 FIM-ARQ PIC X(01) VALUE "N".
-           77 CH-ERRO PIC X(01) VALUE "N".
+           77 FIM-ARQ      PIC X(01) VALUE "N".
+           77 CH-ERRO      PIC X(01) VALUE "N".
+           77 CT-OK        PIC 9(05) VALUE ZEROES.
+           77 CT-RUIM      PIC 9(05) VALUE ZEROES.
+           77 MOTIVO-ERRO  PIC X(30) VALUE SPACES.
+           77 SIMULACAO    PIC X(01) VALUE "N".
+           77 REPROCESSO   PIC X(01) VALUE "N".
+           77 WS-STATUS-PARM PIC X(02).
        
        PROCEDURE DIVISION.
        PGM-NIVEL88.
+           PERFORM CARREGA-PARAMETROS
            PERFORM INICIO
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "S"
            PERFORM FIM.
            STOP RUN.
-       
+
+           CARREGA-PARAMETROS.
+               MOVE "N" TO SIMULACAO.
+               MOVE "N" TO REPROCESSO.
+               OPEN INPUT PARMNIV.
+               IF WS-STATUS-PARM EQUAL "00"
+                   READ PARMNIV
+                       NOT AT END
+                           MOVE SIMULACAO-PARM  TO SIMULACAO
+                           MOVE REPROCESSO-PARM TO REPROCESSO
+                   END-READ
+                   CLOSE PARMNIV
+               END-IF.
+
            INICIO.
-               OPEN INPUT  CAD-ENT
-                    OUTPUT CAD-OK
-                           CAD-RUIM.
+               IF REPROCESSO EQUAL "S"
+                   OPEN INPUT CAD-REPROC
+               ELSE
+                   OPEN INPUT CAD-ENT
+               END-IF.
+               IF SIMULACAO NOT EQUAL "S"
+                   IF REPROCESSO EQUAL "S"
+                       OPEN EXTEND CAD-OK CAD-RUIM
+                   ELSE
+                       OPEN OUTPUT CAD-OK CAD-RUIM
+                   END-IF
+               END-IF.
                PERFORM LEITURA.
-       
+
            LEITURA.
-               READ CAD-ENT 
-                   AT END MOVE "S" TO FIM-ARQ.
+               IF REPROCESSO EQUAL "S"
+                   READ CAD-REPROC
+                       AT END MOVE "S" TO FIM-ARQ
+                       NOT AT END
+                           MOVE COD-REPROC  TO COD-ENT
+                           MOVE NOME-REPROC TO NOME-ENT
+                           MOVE SEXO-REPROC TO SEXO-ENT
+                           MOVE MES-REPROC  TO MES-ENT
+                   END-READ
+               ELSE
+                   READ CAD-ENT
+                       AT END MOVE "S" TO FIM-ARQ
+                   END-READ
+               END-IF.
            PRINCIPAL.
                PERFORM CONDICAO.
                PERFORM LEITURA.
@@ -86,26 +151,54 @@
                END-IF.
 
            VALIDACAO.
+               MOVE SPACES TO MOTIVO-ERRO.
                IF NOT (NOME-INVALIDO) AND SEXO-VALIDO AND MES-VALIDO
                    MOVE "N" TO CH-ERRO
                ELSE
                    MOVE "S" TO CH-ERRO
+                   IF NOME-INVALIDO
+                       MOVE "NOME NAO INFORMADO" TO MOTIVO-ERRO
+                   ELSE
+                       IF NOT SEXO-VALIDO
+                           MOVE "SEXO INVALIDO" TO MOTIVO-ERRO
+                       ELSE
+                           MOVE "MES INVALIDO" TO MOTIVO-ERRO
+                       END-IF
+                   END-IF
                END-IF.
            GRAVA-OK.
-               MOVE COD-ENT TO COD-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               MOVE SEXO-ENT TO SEXO-SAI
-               MOVE MES-ENT TO MES-SAI
-               WRITE REG-OK.
-           
+               IF SIMULACAO NOT EQUAL "S"
+                   MOVE COD-ENT TO COD-SAI
+                   MOVE NOME-ENT TO NOME-SAI
+                   MOVE SEXO-ENT TO SEXO-SAI
+                   MOVE MES-ENT TO MES-SAI
+                   WRITE REG-OK
+               END-IF.
+               ADD 1 TO CT-OK.
+
            GRAVA-RUIM.
-               MOVE COD-ENT TO COD-SAIR
-               MOVE NOME-ENT TO NOME-SAIR
-               MOVE SEXO-ENT TO SEXO-SAIR
-               MOVE MES-ENT TO MES-SAIR
-               WRITE REG-RUIM.
-       
+               IF SIMULACAO NOT EQUAL "S"
+                   MOVE COD-ENT TO COD-SAIR
+                   MOVE NOME-ENT TO NOME-SAIR
+                   MOVE SEXO-ENT TO SEXO-SAIR
+                   MOVE MES-ENT TO MES-SAIR
+                   MOVE MOTIVO-ERRO TO MOTIVO-SAIR
+                   WRITE REG-RUIM
+               END-IF.
+               ADD 1 TO CT-RUIM.
+
            FIM.
-                  CLOSE CAD-ENT CAD-OK CAD-RUIM.
+                  IF SIMULACAO EQUAL "S"
+                     DISPLAY "MODO SIMULACAO - NENHUM ARQUIVO GRAVADO".
+                  DISPLAY "TOTAL ACEITOS  (CAD-OK)   : " CT-OK.
+                  DISPLAY "TOTAL REJEITADOS(CAD-RUIM): " CT-RUIM.
+                  IF REPROCESSO EQUAL "S"
+                     CLOSE CAD-REPROC
+                  ELSE
+                     CLOSE CAD-ENT
+                  END-IF.
+                  IF SIMULACAO NOT EQUAL "S"
+                     CLOSE CAD-OK CAD-RUIM
+                  END-IF.
 
 
